@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Trabajo de cierre por lotes. Encadena los programas
+      *          BANCOINTERES (intereses), PKM1 (hall of fame Pokemon)
+      *          y CALCULARSALARIOS (nomina), dejando constancia de
+      *          cada paso en un fichero de log.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHCONTROL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL LOG-SALIDA ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JOBLOG.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-SALIDA
+       RECORD CONTAINS 70 CHARACTERS.
+       01 REG-LOG PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TABLA-PASOS.
+           05 FILLER PIC X(20) VALUE "BANCOINTERES".
+           05 FILLER PIC X(20) VALUE "PKM1".
+           05 FILLER PIC X(20) VALUE "CALCULARSALARIOS".
+       01 FILLER REDEFINES WS-TABLA-PASOS.
+           05 TAB-PROGRAMA PIC X(20) OCCURS 3 TIMES.
+
+       01 WS-NUM-PASOS PIC 9(1) VALUE 3.
+       01 I PIC 9(1).
+
+       01 WS-FECHA-INICIO PIC X(21).
+       01 WS-FECHA-FIN PIC X(21).
+       01 WS-MODO-ISO PIC X(1) VALUE "I".
+
+       01 WS-FS-LOG PIC 99.
+       01 WS-RETURN-CODE PIC S9(4) COMP-5.
+       01 WS-ESTADO PIC X(9).
+
+       01 WS-LOG-LINEA.
+           05 LOG-PROGRAMA PIC X(20).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-INICIO PIC X(21).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-FIN PIC X(21).
+           05 FILLER PIC X VALUE SPACE.
+           05 LOG-ESTADO PIC X(9).
+           05 FILLER PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       00-CONTROL.
+           OPEN EXTEND LOG-SALIDA.
+           PERFORM 10-EJECUTAR-PASO THRU 10-FIN
+               VARYING I FROM 1 BY 1 UNTIL I GREATER WS-NUM-PASOS.
+           CLOSE LOG-SALIDA.
+       STOP RUN.
+
+      *> EJECUTA UN PASO DEL LOTE (LLAMADA DINAMICA AL PROGRAMA CUYO
+      *> NOMBRE ESTA EN TAB-PROGRAMA(I)) Y ANOTA INICIO/FIN/ESTADO EN
+      *> EL LOG DE LOTE.
+       10-EJECUTAR-PASO.
+           CALL "FECHA-ACTUAL" USING WS-FECHA-INICIO, WS-MODO-ISO.
+
+           CALL TAB-PROGRAMA (I).
+
+           MOVE RETURN-CODE TO WS-RETURN-CODE.
+           CALL "FECHA-ACTUAL" USING WS-FECHA-FIN, WS-MODO-ISO.
+
+           IF WS-RETURN-CODE EQUAL ZERO
+               MOVE "OK" TO WS-ESTADO
+           ELSE
+               MOVE "ERROR" TO WS-ESTADO
+           END-IF.
+
+           MOVE SPACES TO WS-LOG-LINEA.
+           MOVE TAB-PROGRAMA (I) TO LOG-PROGRAMA.
+           MOVE WS-FECHA-INICIO TO LOG-INICIO.
+           MOVE WS-FECHA-FIN TO LOG-FIN.
+           MOVE WS-ESTADO TO LOG-ESTADO.
+
+           WRITE REG-LOG FROM WS-LOG-LINEA.
+       10-FIN.
+       EXIT.
+
+       END PROGRAM BATCHCONTROL.
