@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCOBUSCA.
+
+       ENVIRONMENT DIVISION. *>*****************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CUENTA ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JDATOSCUENTA.txt"
+       ORGANIZATION INDEXED
+       ACCESS DYNAMIC
+       RECORD KEY IS NUMCUENTA
+       ALTERNATE RECORD KEY IS NOMBRE-APELLIDO WITH DUPLICATES
+       FILE STATUS IS WS-FILE-STATUS.
+
+
+       DATA DIVISION. *>************************************************
+       FILE SECTION.
+       FD CUENTA.
+           01 DATOS-CUENTA.
+               05 NUMCUENTA PIC X(10).
+               05 NOMBRE-APELLIDO.
+                   10 NOMBRE PIC X(10).
+                   10 APELLIDO PIC X(10).
+               05 SALDO PIC S9(5).
+               05 PIN PIC X(4).
+               05 MONEDA PIC X(3).
+               05 ESTADO PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FILE-STATUS PIC 99.
+       77 WS-NOMBRE-BUSCAR PIC X(10).
+       77 WS-APELLIDO-BUSCAR PIC X(10).
+       77 WS-NOMBRE-APELLIDO-BUSCAR PIC X(20).
+       77 WS-FIN-CUENTAS PIC X(3) VALUE "NO".
+       77 WS-CONTADOR-ENCONTRADAS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.*>*******************************************
+
+       00-INICIO.
+           PERFORM 10-PEDIR-NOMBRE.
+           PERFORM 20-ABRIR-ARCHIVOS.
+           PERFORM 30-BUSCAR-CUENTAS UNTIL WS-FIN-CUENTAS EQUAL "SI".
+           PERFORM 40-MOSTRAR-RESUMEN.
+           PERFORM 50-CERRAR-ARCHIVOS.
+       00-INICIO-END.
+       EXIT.
+
+
+       10-PEDIR-NOMBRE.
+           DISPLAY "Nombre del titular a buscar: "
+           ACCEPT WS-NOMBRE-BUSCAR
+           DISPLAY "Apellido del titular a buscar: "
+           ACCEPT WS-APELLIDO-BUSCAR
+           MOVE WS-NOMBRE-BUSCAR TO WS-NOMBRE-APELLIDO-BUSCAR(1:10)
+           MOVE WS-APELLIDO-BUSCAR TO WS-NOMBRE-APELLIDO-BUSCAR(11:10).
+       10-PEDIR-NOMBRE-END.
+       EXIT.
+
+
+       20-ABRIR-ARCHIVOS.
+           OPEN INPUT CUENTA.
+       20-ABRIR-ARCHIVOS-END.
+       EXIT.
+
+
+       30-BUSCAR-CUENTAS.
+           MOVE WS-NOMBRE-APELLIDO-BUSCAR TO NOMBRE-APELLIDO.
+           START CUENTA KEY IS NOT LESS THAN NOMBRE-APELLIDO
+           INVALID KEY
+               MOVE "SI" TO WS-FIN-CUENTAS
+           NOT INVALID KEY
+               PERFORM 35-LISTAR-COINCIDENCIAS
+               UNTIL WS-FIN-CUENTAS EQUAL "SI"
+           END-START.
+       30-BUSCAR-CUENTAS-END.
+       EXIT.
+
+
+       35-LISTAR-COINCIDENCIAS.
+           READ CUENTA NEXT RECORD
+           AT END
+               MOVE "SI" TO WS-FIN-CUENTAS
+           NOT AT END
+               IF NOMBRE EQUAL WS-NOMBRE-BUSCAR
+               AND APELLIDO EQUAL WS-APELLIDO-BUSCAR
+                   DISPLAY "Cuenta: " NUMCUENTA
+                   " Titular: " NOMBRE " " APELLIDO
+                   " Saldo: " SALDO
+                   ADD 1 TO WS-CONTADOR-ENCONTRADAS
+               ELSE
+                   MOVE "SI" TO WS-FIN-CUENTAS
+               END-IF
+           END-READ.
+       35-LISTAR-COINCIDENCIAS-END.
+       EXIT.
+
+
+       40-MOSTRAR-RESUMEN.
+           DISPLAY "Cuentas encontradas: " WS-CONTADOR-ENCONTRADAS.
+       40-MOSTRAR-RESUMEN-END.
+       EXIT.
+
+
+       50-CERRAR-ARCHIVOS.
+           CLOSE CUENTA.
+       STOP RUN.
+       50-CERRAR-ARCHIVOS-END.
+       EXIT.
+
+       END PROGRAM BANCOBUSCA.
