@@ -21,7 +21,7 @@
                05 EMPLEADOS-ID PIC X(6).
                05 EMPLEADOS-NOMBRE PIC X(25).
                05 EMPLEADOS-APELLIDOS PIC X(35).
-               05 EMPLEADOS-EDAD PIC X(3).
+               05 EMPLEADOS-EDAD PIC 9(3).
                05 EMPLEADOS-TELEFONO PIC X(9).
                05 EMPLEADOS-DIRECCION PIC X(35).
 
@@ -90,6 +90,13 @@
        IF EMPLEADOS-NOMBRE = SPACE
        DISPLAY "Error: debes especificar un nombre."
        MOVE "N" TO VALIDACION.
+       IF EMPLEADOS-EDAD NOT NUMERIC
+       DISPLAY "Error: la edad debe ser numerica."
+       MOVE "N" TO VALIDACION
+       ELSE
+       IF EMPLEADOS-EDAD < 16 OR EMPLEADOS-EDAD > 99
+       DISPLAY "Error: la edad debe estar entre 16 y 99."
+       MOVE "N" TO VALIDACION.
 
        ESCRIBIR-REGISTRO.
        WRITE EMPLEADOS-REGISTRO.
