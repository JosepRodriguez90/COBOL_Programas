@@ -13,12 +13,17 @@
 
        SELECT PRIMER ASSIGN TO
        "C:\Users\34636\Documents\COBOL-Crear-archivos\PRIMER.txt"
-       ORGANISATION IS SEQUENTIAL
+       ORGANIZATION IS SEQUENTIAL
        ACCESS IS SEQUENTIAL.
 
        SELECT SEGON ASSIGN TO
        "C:\Users\34636\Documents\COBOL-Crear-archivos\SEGON.txt"
-       ORGANISATION IS SEQUENTIAL
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS IS SEQUENTIAL.
+
+       SELECT UNICO ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\UNICO.txt"
+       ORGANIZATION IS SEQUENTIAL
        ACCESS IS SEQUENTIAL.
 
        DATA DIVISION.
@@ -29,19 +34,48 @@
        BLOCK CONTAINS 0 RECORDS.
        01 NUM1 PIC X(30).
 
+       FD SEGON
+       RECORD CONTAINS 30 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 NUM2 PIC X(30).
+
+       FD UNICO
+       RECORD CONTAINS 60 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REGISTRO-UNICO.
+           05 RU-NUM1 PIC X(30).
+           05 RU-NUM2 PIC X(30).
+
 
        WORKING-STORAGE SECTION.
        01 NUMERO1 PIC X(30).
+       01 NUMERO2 PIC X(30).
 
 
        PROCEDURE DIVISION.
+      *> El EXTEND per archius un sol registre no funciona, despres el
+      *> llegir nomes funciona si no has fet cap salt de linea amb
+      *> archius de un sol registre, a l'hora d'escriure ja es una
+      *> altra cosa, perque escrius de la forma que et dona la gana,
+      *> pero al llegir es diferent.
+
+       OPEN I-O PRIMER.
+       OPEN I-O SEGON.
+       OPEN OUTPUT UNICO.
 
-       OPEN I-O PRIMER. *> El EXTEND per archius un sol registre no funciona, despres el llegir nomes funciona si no has fet cap salt de linea amb archius de un sol registre, a l'hora d'escriure ja es una altra cosa, perque escrius de la forma que et dona la gana, pero al llegir es diferent.
+       READ PRIMER INTO NUMERO1.
+       DISPLAY NUMERO1.
 
+       READ SEGON INTO NUMERO2.
+       DISPLAY NUMERO2.
 
-       READ PRIMER INTO NUMERO1
-       DISPLAY NUMERO1
+       MOVE NUMERO1 TO RU-NUM1.
+       MOVE NUMERO2 TO RU-NUM2.
+       WRITE REGISTRO-UNICO.
+       DISPLAY REGISTRO-UNICO.
 
        CLOSE PRIMER.
+       CLOSE SEGON.
+       CLOSE UNICO.
 
        END PROGRAM YOUR-PROGRAM-NAME.
