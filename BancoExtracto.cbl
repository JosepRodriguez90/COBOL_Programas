@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCOEXTRACTO.
+
+       ENVIRONMENT DIVISION. *>*****************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SALIDA ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JIMPCUENTA.txt".
+
+       SELECT EXTRACTO ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JEXTRACTO.txt".
+
+
+       DATA DIVISION. *>************************************************
+       FILE SECTION.
+       FD SALIDA
+       RECORD CONTAINS 70 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REGISTRO PIC X(70).
+
+       FD EXTRACTO
+       RECORD CONTAINS 70 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REGISTRO-EXTRACTO PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FIN-SALIDA PIC X(3) VALUE "NO".
+       77 WS-CUENTA-BUSCAR PIC X(10).
+       77 WS-DESDE-DIA PIC 99.
+       77 WS-DESDE-MES PIC 99.
+       77 WS-DESDE-ANIO PIC 9(4).
+       77 WS-DESDE-YYYYMMDD PIC 9(8).
+       77 WS-HASTA-DIA PIC 99.
+       77 WS-HASTA-MES PIC 99.
+       77 WS-HASTA-ANIO PIC 9(4).
+       77 WS-HASTA-YYYYMMDD PIC 9(8).
+       77 WS-LINEA-YYYYMMDD PIC 9(8).
+       77 WS-CONTADOR-MOV PIC 9(5) VALUE 0.
+       77 WS-DESDE-MES-NOMBRE PIC X(10).
+       77 WS-HASTA-MES-NOMBRE PIC X(10).
+
+       01 WS-LEDGER-LINEA.
+           05 WS-LEDGER-CUENTA PIC X(10).
+           05 FILLER PIC X.
+           05 WS-LEDGER-TIPO PIC X(10).
+               88 WS-LEDGER-TIPO-VALIDO VALUES
+                   "RETIRADA" "INGRESO" "TRANSFER"
+                   "RECHAZADA" "INTERES".
+           05 FILLER PIC X.
+           05 WS-LEDGER-IMPORTE PIC -(5)9.
+           05 FILLER PIC X.
+           05 WS-LEDGER-SALDO PIC -(5)9.
+           05 FILLER PIC X.
+           05 WS-LEDGER-FECHA PIC X(21).
+
+       01 WS-FECHA-DESGLOSE REDEFINES WS-LEDGER-LINEA.
+           05 FILLER PIC X(40).
+           05 WS-LF-DIA PIC 99.
+           05 FILLER PIC X.
+           05 WS-LF-MES PIC 99.
+           05 FILLER PIC X.
+           05 WS-LF-ANIO PIC 99.
+           05 FILLER PIC X(9).
+
+       01 WS-CABECERA.
+           05 FILLER PIC X(30) VALUE
+           "EXTRACTO DE MOVIMIENTOS CUENTA".
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-CAB-CUENTA PIC X(10).
+
+       01 WS-PERIODO.
+           05 FILLER PIC X(9) VALUE "Periodo: ".
+           05 WS-PER-DESDE-DIA PIC Z9.
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-PER-DESDE-MES PIC X(10).
+           05 FILLER PIC X(4) VALUE " a: ".
+           05 WS-PER-HASTA-DIA PIC Z9.
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-PER-HASTA-MES PIC X(10).
+
+       01 WS-RESUMEN-EXTRACTO.
+           05 FILLER PIC X(23) VALUE "Movimientos encontrados".
+           05 FILLER PIC X VALUE ":".
+           05 WS-RESUMEN-CONTADOR PIC ZZZZ9.
+
+       PROCEDURE DIVISION.*>*******************************************
+
+       00-INICIO.
+           PERFORM 10-PEDIR-FILTROS.
+           PERFORM 20-ABRIR-ARCHIVOS.
+           PERFORM 30-FILTRAR-MOVIMIENTOS UNTIL WS-FIN-SALIDA EQUAL "SI".
+           PERFORM 40-ESCRIBIR-RESUMEN.
+           PERFORM 50-CERRAR-ARCHIVOS.
+       00-INICIO-END.
+       EXIT.
+
+
+       10-PEDIR-FILTROS.
+           DISPLAY "Numero de cuenta a consultar:"
+           ACCEPT WS-CUENTA-BUSCAR
+
+           DISPLAY "Fecha desde (DD MM AAAA):"
+           ACCEPT WS-DESDE-DIA
+           ACCEPT WS-DESDE-MES
+           ACCEPT WS-DESDE-ANIO
+           COMPUTE WS-DESDE-YYYYMMDD =
+               WS-DESDE-ANIO * 10000 + WS-DESDE-MES * 100
+               + WS-DESDE-DIA
+
+           DISPLAY "Fecha hasta (DD MM AAAA):"
+           ACCEPT WS-HASTA-DIA
+           ACCEPT WS-HASTA-MES
+           ACCEPT WS-HASTA-ANIO
+           COMPUTE WS-HASTA-YYYYMMDD =
+               WS-HASTA-ANIO * 10000 + WS-HASTA-MES * 100
+               + WS-HASTA-DIA.
+
+           CALL "MESNOMBRE" USING WS-DESDE-MES, WS-DESDE-MES-NOMBRE.
+           CALL "MESNOMBRE" USING WS-HASTA-MES, WS-HASTA-MES-NOMBRE.
+       10-PEDIR-FILTROS-END.
+       EXIT.
+
+
+       20-ABRIR-ARCHIVOS.
+           OPEN INPUT SALIDA.
+           OPEN OUTPUT EXTRACTO.
+           MOVE WS-CUENTA-BUSCAR TO WS-CAB-CUENTA.
+           WRITE REGISTRO-EXTRACTO FROM WS-CABECERA.
+
+           MOVE WS-DESDE-DIA TO WS-PER-DESDE-DIA.
+           MOVE WS-DESDE-MES-NOMBRE TO WS-PER-DESDE-MES.
+           MOVE WS-HASTA-DIA TO WS-PER-HASTA-DIA.
+           MOVE WS-HASTA-MES-NOMBRE TO WS-PER-HASTA-MES.
+           WRITE REGISTRO-EXTRACTO FROM WS-PERIODO.
+       20-ABRIR-ARCHIVOS-END.
+       EXIT.
+
+
+       30-FILTRAR-MOVIMIENTOS.
+           READ SALIDA INTO WS-LEDGER-LINEA
+           AT END
+               MOVE "SI" TO WS-FIN-SALIDA
+           NOT AT END
+               IF WS-LEDGER-TIPO-VALIDO
+               AND WS-LEDGER-CUENTA EQUAL WS-CUENTA-BUSCAR
+                   COMPUTE WS-LINEA-YYYYMMDD =
+                       (2000 + WS-LF-ANIO) * 10000
+                       + WS-LF-MES * 100 + WS-LF-DIA
+                   IF WS-LINEA-YYYYMMDD >= WS-DESDE-YYYYMMDD
+                   AND WS-LINEA-YYYYMMDD <= WS-HASTA-YYYYMMDD
+                       WRITE REGISTRO-EXTRACTO FROM WS-LEDGER-LINEA
+                       AFTER ADVANCING PAGE
+                       ADD 1 TO WS-CONTADOR-MOV
+                   END-IF
+               END-IF
+           END-READ.
+       30-FILTRAR-MOVIMIENTOS-END.
+       EXIT.
+
+
+       40-ESCRIBIR-RESUMEN.
+           MOVE WS-CONTADOR-MOV TO WS-RESUMEN-CONTADOR.
+           WRITE REGISTRO-EXTRACTO FROM WS-RESUMEN-EXTRACTO
+           AFTER ADVANCING PAGE.
+           DISPLAY "Movimientos encontrados: " WS-CONTADOR-MOV.
+       40-ESCRIBIR-RESUMEN-END.
+       EXIT.
+
+
+       50-CERRAR-ARCHIVOS.
+           CLOSE SALIDA EXTRACTO.
+       STOP RUN.
+       50-CERRAR-ARCHIVOS-END.
+       EXIT.
+
+       END PROGRAM BANCOEXTRACTO.
