@@ -5,32 +5,216 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CATALOGOPIEZAS.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT FIGURE-ARCHIVE
-       ASSIGN TO "C:\Users\34636\Documents\COBOL-Crear-archivos\figuras.dat"
+       ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\figuras.dat"
            ORGANIZATION IS INDEXED
-           ACCESS MODE RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS FIGURE-ID
-           ALTERNATE RECORD KEY IS FIGURE-NAME WITH DUPLICATES.
+           ALTERNATE RECORD KEY IS FIGURE-NAME WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD FIGURE-ARCHIVE
-       01 FIGURE-ARCHIVE
-           05 FIGURE-ID PIC 9(10)
-           05 FIGURE-NAME PIC X(10)
-           05 FIGURE-WEIGHT PIC X(10)
-           05 FIGURE-HIGH PIC X(10)
+       FD FIGURE-ARCHIVE.
+           01 REG-FIGURA.
+               05 FIGURE-ID PIC 9(10).
+               05 FIGURE-NAME PIC X(10).
+               05 FIGURE-WEIGHT PIC X(10).
+               05 FIGURE-HIGH PIC X(10).
 
        WORKING-STORAGE SECTION.
+       01  OPCIONMENU PIC 9(1).
+       01  FILE-STATUS PIC 99.
+       01  REGISTRO-ENCONTRADO PIC X.
+       01  CAMPO-FIGURE-NAME PIC X(10).
+       01  SI-NO PIC X.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-         MOVE 1234 TO FIGURE-ID.
-         READ FIGURE-ARCHIVE KEY IS FIGURE-ID INVALID KEY GO TO ERROR.
-         DISPLAY "EL NOMBRE DEL EMPLEADO ES: " FIGURE-NAME.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       *>MENU INICIAL.**************************************************
+       PERFORM UNTIL OPCIONMENU = 5
+       DISPLAY "Bienvenido al catalogo de piezas."
+       DISPLAY "¿Que desea hacer?"
+       DISPLAY "Añadir pieza (1)"
+       DISPLAY "Buscar pieza por ID (2)"
+       DISPLAY "Buscar piezas por nombre (3)"
+       DISPLAY "Eliminar pieza (4)"
+       DISPLAY "salir (5)"
+       ACCEPT OPCIONMENU
+
+           EVALUATE OPCIONMENU
+           WHEN 1
+               PERFORM ANADIR-PIEZA
+           WHEN 2
+               PERFORM BUSCAR-POR-ID
+           WHEN 3
+               PERFORM BUSCAR-POR-NOMBRE
+           WHEN 4
+               PERFORM ELIMINAR-PIEZA
+           WHEN 5
+               CONTINUE
+           WHEN OTHER
+               DISPLAY "Opcion no valida."
+           END-EVALUATE
+
+       END-PERFORM.
+
+       STOP RUN.
+
+
+       ANADIR-PIEZA.*>************************************************
+       OPEN I-O FIGURE-ARCHIVE.
+       IF FILE-STATUS = "35" *>No se encuentra el archivo, lo creamos nuevo.
+           OPEN OUTPUT FIGURE-ARCHIVE
+           CLOSE FIGURE-ARCHIVE
+           OPEN I-O FIGURE-ARCHIVE
+       END-IF.
+
+       DISPLAY "ID de la nueva pieza"
+       ACCEPT FIGURE-ID
+       READ FIGURE-ARCHIVE RECORD
+       INVALID KEY
+           DISPLAY "Nombre de la pieza"
+           ACCEPT FIGURE-NAME
+           DISPLAY "Peso de la pieza"
+           ACCEPT FIGURE-WEIGHT
+           DISPLAY "Altura de la pieza"
+           ACCEPT FIGURE-HIGH
+           WRITE REG-FIGURA
+       NOT INVALID KEY
+           DISPLAY "Ya existe una pieza con ese ID."
+       END-READ.
+
+       CLOSE FIGURE-ARCHIVE.
+       ANADIR-PIEZA-END.
+       EXIT.
+
+
+       BUSCAR-POR-ID.*>************************************************
+       OPEN I-O FIGURE-ARCHIVE.
+       IF FILE-STATUS = "35" *>No se encuentra el archivo, lo creamos nuevo.
+           OPEN OUTPUT FIGURE-ARCHIVE
+           CLOSE FIGURE-ARCHIVE
+           OPEN I-O FIGURE-ARCHIVE
+       END-IF.
+
+       DISPLAY "ID de la pieza a buscar"
+       ACCEPT FIGURE-ID
+       READ FIGURE-ARCHIVE RECORD
+       INVALID KEY
+           MOVE "N" TO REGISTRO-ENCONTRADO
+       NOT INVALID KEY
+           MOVE "S" TO REGISTRO-ENCONTRADO
+       END-READ.
+
+       IF REGISTRO-ENCONTRADO EQUAL "N"
+           DISPLAY "No se encontro ninguna pieza con ese ID."
+       ELSE
+           PERFORM MOSTRAR-PIEZA
+       END-IF.
+
+       CLOSE FIGURE-ARCHIVE.
+       BUSCAR-POR-ID-END.
+       EXIT.
+
+
+       MOSTRAR-PIEZA.*>************************************************
+       DISPLAY "ID: " FIGURE-ID.
+       DISPLAY "NOMBRE: " FIGURE-NAME.
+       DISPLAY "PESO: " FIGURE-WEIGHT.
+       DISPLAY "ALTURA: " FIGURE-HIGH.
+       MOSTRAR-PIEZA-END.
+       EXIT.
+
+
+       BUSCAR-POR-NOMBRE.*>*********************************************
+      *>Usa la clave alterna FIGURE-NAME WITH DUPLICATES per llistar
+      *>totes les peces que comparteixen el mateix nom.
+       OPEN I-O FIGURE-ARCHIVE.
+       IF FILE-STATUS = "35" *>No se encuentra el archivo, lo creamos nuevo.
+           OPEN OUTPUT FIGURE-ARCHIVE
+           CLOSE FIGURE-ARCHIVE
+           OPEN I-O FIGURE-ARCHIVE
+       END-IF.
+
+       DISPLAY "Nombre de las piezas a buscar"
+       ACCEPT CAMPO-FIGURE-NAME
+       MOVE CAMPO-FIGURE-NAME TO FIGURE-NAME
+       MOVE "N" TO REGISTRO-ENCONTRADO
+       START FIGURE-ARCHIVE KEY IS NOT LESS THAN FIGURE-NAME
+       INVALID KEY
+           MOVE "N" TO REGISTRO-ENCONTRADO
+       NOT INVALID KEY
+           MOVE "S" TO REGISTRO-ENCONTRADO
+       END-START.
+
+       IF REGISTRO-ENCONTRADO EQUAL "N"
+           DISPLAY "No se encontro ninguna pieza con ese nombre."
+       ELSE
+           PERFORM LISTAR-COINCIDENCIAS
+           UNTIL REGISTRO-ENCONTRADO EQUAL "N"
+               OR FIGURE-NAME NOT EQUAL CAMPO-FIGURE-NAME
+       END-IF.
+
+       CLOSE FIGURE-ARCHIVE.
+       BUSCAR-POR-NOMBRE-END.
+       EXIT.
+
+
+       LISTAR-COINCIDENCIAS.*>*******************************************
+       READ FIGURE-ARCHIVE NEXT RECORD
+       AT END
+           MOVE "N" TO REGISTRO-ENCONTRADO
+       NOT AT END
+           IF FIGURE-NAME EQUAL CAMPO-FIGURE-NAME
+               PERFORM MOSTRAR-PIEZA
+           END-IF
+       END-READ.
+       LISTAR-COINCIDENCIAS-END.
+       EXIT.
+
+
+       ELIMINAR-PIEZA.*>************************************************
+       OPEN I-O FIGURE-ARCHIVE.
+       IF FILE-STATUS = "35" *>No se encuentra el archivo, lo creamos nuevo.
+           OPEN OUTPUT FIGURE-ARCHIVE
+           CLOSE FIGURE-ARCHIVE
+           OPEN I-O FIGURE-ARCHIVE
+       END-IF.
+
+       DISPLAY "ID de la pieza a eliminar"
+       ACCEPT FIGURE-ID
+       READ FIGURE-ARCHIVE RECORD
+       INVALID KEY
+           MOVE "N" TO REGISTRO-ENCONTRADO
+       NOT INVALID KEY
+           MOVE "S" TO REGISTRO-ENCONTRADO
+       END-READ.
+
+       IF REGISTRO-ENCONTRADO EQUAL "N"
+           DISPLAY "No se encontro ninguna pieza con ese ID."
+       ELSE
+           PERFORM MOSTRAR-PIEZA
+           DISPLAY "¿Seguro que quieres eliminar esta pieza (S/N)?"
+           ACCEPT SI-NO
+           IF SI-NO EQUAL "S"
+               DELETE FIGURE-ARCHIVE RECORD
+               INVALID KEY
+                   DISPLAY "Error eliminando la pieza."
+               END-DELETE
+           ELSE
+               DISPLAY "No se a borrado."
+           END-IF
+       END-IF.
+
+       CLOSE FIGURE-ARCHIVE.
+       ELIMINAR-PIEZA-END.
+       EXIT.
+
+       END PROGRAM CATALOGOPIEZAS.
