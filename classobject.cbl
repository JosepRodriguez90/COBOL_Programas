@@ -38,19 +38,54 @@
 
        OBJECT.
            01  saldo PIC S9(9) COMP-5 VALUE ZEROES.
+           01  limite-transaccion PIC S9(9) COMP-5 VALUE 1000.
 
        METHOD-ID. "depositar".
        LINKAGE SECTION.
            01  cantidad PIC S9(9) COMP-5.
+       LOCAL-STORAGE SECTION.
+           01  es-valida PIC 1 COMP-5.
        PROCEDURE DIVISION.
-           ADD cantidad TO saldo
+           INVOKE SELF "dentro-del-limite" USING cantidad
+               RETURNING es-valida
+           IF es-valida EQUAL 1
+               ADD cantidad TO saldo
+           ELSE
+               DISPLAY "Deposito rechazado: supera el limite por"
+                   " transaccion."
+           END-IF
            .
 
        METHOD-ID. "retirar".
        LINKAGE SECTION.
            01  cantidad PIC S9(9) COMP-5.
+       LOCAL-STORAGE SECTION.
+           01  es-valida PIC 1 COMP-5.
        PROCEDURE DIVISION.
-           SUBTRACT cantidad FROM saldo
+           INVOKE SELF "dentro-del-limite" USING cantidad
+               RETURNING es-valida
+           IF es-valida EQUAL 1
+               SUBTRACT cantidad FROM saldo
+           ELSE
+               DISPLAY "Retirada rechazada: supera el limite por"
+                   " transaccion."
+           END-IF
+           .
+
+      *> METODO DE GUARDIA: COMPRUEBA QUE UN IMPORTE NO SUPERE EL
+      *> LIMITE MAXIMO PERMITIDO POR TRANSACCION ANTES DE APLICARLO
+      *> AL SALDO. LO USAN "depositar" Y "retirar" PARA NO DUPLICAR
+      *> LA COMPROBACION.
+       METHOD-ID. "dentro-del-limite".
+       LINKAGE SECTION.
+           01  cantidad PIC S9(9) COMP-5.
+           01  resultado PIC 1 COMP-5.
+       PROCEDURE DIVISION USING cantidad RETURNING resultado.
+           IF cantidad > limite-transaccion
+               MOVE 0 TO resultado
+           ELSE
+               MOVE 1 TO resultado
+           END-IF
            .
 
        END CLASS CUENTA.
