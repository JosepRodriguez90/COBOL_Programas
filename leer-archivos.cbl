@@ -12,7 +12,13 @@
        FILE-CONTROL.
        SELECT OPTIONAL EMPLEADOS-ARCHIVO
        ASSIGN TO "C:\Users\34636\Documents\COBOL-Crear-archivos\emp.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-EMPLEADOS.
+
+       SELECT REPORTE-EMPLEADOS ASSIGN TO
+       "C:\Users\34636\Documents\COBOL\empleados-rep.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-REPORTE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +31,10 @@
            05 EMPLEADOS-TELEFONO PIC X(9).
            05 EMPLEADOS-DIRECCION PIC X(35).
 
+       FD REPORTE-EMPLEADOS
+       RECORD CONTAINS 80 CHARACTERS.
+       01 REG-REPORTE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  PRESENTACION.
            05 TEXTO-ID PIC X(3) VALUE "ID:".
@@ -44,6 +54,34 @@
            01  MAXIMO-REGISTROS PIC 99.
            01  GUARDA-ENTER PIC X.
 
+           01  WS-FS-EMPLEADOS PIC XX.
+           01  WS-FS-REPORTE PIC XX.
+
+           01  LINEAS-PAGINA PIC 99 VALUE 0.
+           01  NUMERO-PAGINA PIC 99 VALUE 0.
+
+           01  CABECERA-REPORTE-1.
+               05 FILLER PIC X(15) VALUE "LISTADO DE EMPL".
+               05 FILLER PIC X(10) VALUE "EADOS - Pa".
+               05 FILLER PIC X(4) VALUE "gina".
+               05 CAB-NUMERO-PAGINA PIC Z9.
+               05 FILLER PIC X(47) VALUE SPACES.
+           01  CABECERA-REPORTE-2.
+               05 FILLER PIC X(3) VALUE "ID:".
+               05 FILLER PIC X(23) VALUE SPACES.
+               05 FILLER PIC X(7) VALUE "Nombre:".
+               05 FILLER PIC X(18) VALUE SPACES.
+               05 FILLER PIC X(10) VALUE "Apellidos:".
+               05 FILLER PIC X(19) VALUE SPACES.
+
+           01  DETALLE-REPORTE.
+               05 DET-ID PIC X(6).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 DET-NOMBRE PIC X(25).
+               05 DET-APELLIDOS PIC X(35).
+               05 DET-EDAD PIC ZZ9.
+               05 FILLER PIC X(6) VALUE SPACES.
+
 
            PROCEDURE DIVISION.
 
@@ -60,12 +98,24 @@
 
            APERTURA-ARCHIVO.
            OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF WS-FS-EMPLEADOS NOT = "00" AND WS-FS-EMPLEADOS NOT = "05"
+           DISPLAY "ERROR AL ABRIR EMPLEADOS-ARCHIVO. FILE STATUS: "
+               WS-FS-EMPLEADOS
+           STOP RUN.
+
+           OPEN OUTPUT REPORTE-EMPLEADOS.
+           IF WS-FS-REPORTE NOT = "00"
+           DISPLAY "ERROR AL ABRIR REPORTE-EMPLEADOS. FILE STATUS: "
+               WS-FS-REPORTE
+           STOP RUN.
 
            CIERRE-ARCHIVO.
            CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE REPORTE-EMPLEADOS.
 
            MUESTRA-REGISTROS.
            PERFORM MUESTRA-CAMPOS.
+           PERFORM IMPRIMIR-LINEA-REPORTE.
            PERFORM LEE-SIGUIENTE-REGISTRO.
 
            MUESTRA-CAMPOS.
@@ -80,6 +130,28 @@
            DISPLAY PRESENTACION.
            ADD 1 TO MAXIMO-REGISTROS.
 
+           IMPRIMIR-LINEA-REPORTE.
+           IF LINEAS-PAGINA = 0
+           PERFORM IMPRIMIR-CABECERA-PAGINA.
+           MOVE EMPLEADOS-ID TO DET-ID.
+           MOVE EMPLEADOS-NOMBRE TO DET-NOMBRE.
+           MOVE EMPLEADOS-APELLIDOS TO DET-APELLIDOS.
+           MOVE EMPLEADOS-EDAD TO DET-EDAD.
+           WRITE REG-REPORTE FROM DETALLE-REPORTE.
+           ADD 1 TO LINEAS-PAGINA.
+           IF LINEAS-PAGINA = 10
+           MOVE 0 TO LINEAS-PAGINA.
+
+           IMPRIMIR-CABECERA-PAGINA.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE NUMERO-PAGINA TO CAB-NUMERO-PAGINA.
+           IF NUMERO-PAGINA > 1
+           WRITE REG-REPORTE FROM CABECERA-REPORTE-1
+           AFTER ADVANCING PAGE.
+           IF NUMERO-PAGINA = 1
+           WRITE REG-REPORTE FROM CABECERA-REPORTE-1.
+           WRITE REG-REPORTE FROM CABECERA-REPORTE-2.
+
            LEE-SIGUIENTE-REGISTRO.
            READ EMPLEADOS-ARCHIVO NEXT RECORD *> Llegeix una linia de registros.
            AT END  *> Si se alcanza el final del archivo (AT END), se ejecuta el siguiente bloque de c�digo.
