@@ -6,8 +6,20 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARRAY-SIMULATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL TABLA-ARCHIVO ASSIGN TO
+       "C:\Users\34636\Documents\COBOL\array-simulation.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD TABLA-ARCHIVO.
+       01 REG-TABLA-ARCHIVO PIC X(10).
+
        WORKING-STORAGE SECTION.
 
        *>La declaración con nivel de numeración 01 se utiliza para definir la estructura principal o el contenedor principal que agrupa otros elementos. Es similar a la declaración de una clase en lenguajes orientados a objetos o a la declaración de una estructura en otros lenguajes de programación.
@@ -15,19 +27,48 @@
        01 MY-TABLE.
            05 TABLE-ENTRY OCCURS 5 TIMES PIC X(10).
 
+       01 CARGAR-DE-NUEVO PIC X(1).
+       01 FILE-STATUS PIC 99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY "Ingrese el valor para el elemento "
-               I" del array: "
-               ACCEPT TABLE-ENTRY(I)
-            END-PERFORM.
+            OPEN INPUT TABLA-ARCHIVO
+            IF FILE-STATUS IS EQUAL TO "00"
+               DISPLAY "Valores guardados de la ejecucion anterior:"
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+                  READ TABLA-ARCHIVO INTO TABLE-ENTRY(I)
+                     AT END MOVE SPACES TO TABLE-ENTRY(I)
+                  END-READ
+                  DISPLAY TABLE-ENTRY(I)
+               END-PERFORM
+               CLOSE TABLA-ARCHIVO
+
+               DISPLAY "Desea volver a cargar los valores? (S/N): "
+               ACCEPT CARGAR-DE-NUEVO
+            ELSE
+               CLOSE TABLA-ARCHIVO
+               MOVE "S" TO CARGAR-DE-NUEVO
+            END-IF.
+
+            IF CARGAR-DE-NUEVO EQUAL "S" OR CARGAR-DE-NUEVO EQUAL "s"
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+                  DISPLAY "Ingrese el valor para el elemento "
+                  I" del array: "
+                  ACCEPT TABLE-ENTRY(I)
+               END-PERFORM
+            END-IF.
 
             DISPLAY "Los valores ingresados son:".
             PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
                DISPLAY TABLE-ENTRY(I)
             END-PERFORM.
 
+            OPEN OUTPUT TABLA-ARCHIVO.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               WRITE REG-TABLA-ARCHIVO FROM TABLE-ENTRY(I)
+            END-PERFORM.
+            CLOSE TABLA-ARCHIVO.
+
             STOP RUN.
        END PROGRAM ARRAY-SIMULATION.
