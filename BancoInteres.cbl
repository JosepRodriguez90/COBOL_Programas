@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCOINTERES.
+
+       ENVIRONMENT DIVISION. *>*****************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CUENTA ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JDATOSCUENTA.txt"
+       ORGANIZATION INDEXED
+       ACCESS DYNAMIC
+       RECORD KEY IS NUMCUENTA
+       ALTERNATE RECORD KEY IS NOMBRE-APELLIDO WITH DUPLICATES
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT SALIDA ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JIMPCUENTA.txt".
+
+
+       DATA DIVISION. *>************************************************
+       FILE SECTION.
+       FD CUENTA.
+           01 DATOS-CUENTA.
+               05 NUMCUENTA PIC X(10).
+               05 NOMBRE-APELLIDO.
+                   10 NOMBRE PIC X(10).
+                   10 APELLIDO PIC X(10).
+               05 SALDO PIC S9(5).
+               05 PIN PIC X(4).
+               05 MONEDA PIC X(3).
+               05 ESTADO PIC X(1).
+
+       FD SALIDA
+       RECORD CONTAINS 70 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REGISTRO PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FILE-STATUS PIC 99.
+       77 WS-FIN-CUENTAS PIC X(3) VALUE "NO".
+       77 WS-TASA-INTERES PIC V999 VALUE .010.
+       77 WS-INTERES-APLICADO PIC S9(5).
+       77 WS-CONTADOR-CUENTAS PIC 9(5) VALUE 0.
+       77 WS-FECHA PIC X(21).
+
+       01 WS-LEDGER-LINEA.
+           05 WS-LEDGER-CUENTA PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-LEDGER-TIPO PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-LEDGER-IMPORTE PIC -(5)9.
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-LEDGER-SALDO PIC -(5)9.
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-LEDGER-FECHA PIC X(21).
+
+       01 WS-RESUMEN.
+           05 FILLER PIC X(26) VALUE
+           "Cuentas con interes pagado".
+           05 FILLER PIC X VALUE ":".
+           05 WS-RESUMEN-CONTADOR PIC ZZZZ9.
+
+       PROCEDURE DIVISION.*>*******************************************
+
+       00-INICIO.
+           PERFORM 10-ABRIR-ARCHIVOS.
+           IF WS-FILE-STATUS NOT EQUAL "00"
+               DISPLAY "Error abriendo CUENTA, file status: "
+               WS-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 20-APLICAR-INTERES UNTIL WS-FIN-CUENTAS EQUAL "SI".
+           PERFORM 30-ESCRIBIR-RESUMEN.
+           PERFORM 40-CERRAR-ARCHIVOS.
+       00-INICIO-END.
+       EXIT.
+
+
+       10-ABRIR-ARCHIVOS.
+           OPEN I-O CUENTA.
+           IF WS-FILE-STATUS EQUAL "00"
+               OPEN EXTEND SALIDA
+               CALL "FECHA-ACTUAL" USING WS-FECHA
+           END-IF.
+       10-ABRIR-ARCHIVOS-END.
+       EXIT.
+
+
+       20-APLICAR-INTERES.
+           READ CUENTA NEXT RECORD
+           AT END
+               MOVE "SI" TO WS-FIN-CUENTAS
+           NOT AT END
+               COMPUTE WS-INTERES-APLICADO ROUNDED =
+                   SALDO * WS-TASA-INTERES
+               ADD WS-INTERES-APLICADO TO SALDO
+               REWRITE DATOS-CUENTA
+               ADD 1 TO WS-CONTADOR-CUENTAS
+
+               MOVE NUMCUENTA TO WS-LEDGER-CUENTA
+               MOVE "INTERES" TO WS-LEDGER-TIPO
+               MOVE WS-INTERES-APLICADO TO WS-LEDGER-IMPORTE
+               MOVE SALDO TO WS-LEDGER-SALDO
+               MOVE WS-FECHA TO WS-LEDGER-FECHA
+               WRITE REGISTRO FROM WS-LEDGER-LINEA
+               AFTER ADVANCING PAGE
+           END-READ.
+       20-APLICAR-INTERES-END.
+       EXIT.
+
+
+       30-ESCRIBIR-RESUMEN.
+           MOVE WS-CONTADOR-CUENTAS TO WS-RESUMEN-CONTADOR.
+           WRITE REGISTRO FROM WS-RESUMEN AFTER ADVANCING PAGE.
+           DISPLAY "Cuentas actualizadas con interes: "
+           WS-CONTADOR-CUENTAS.
+       30-ESCRIBIR-RESUMEN-END.
+       EXIT.
+
+
+       40-CERRAR-ARCHIVOS.
+           CLOSE CUENTA SALIDA.
+       GOBACK.
+       40-CERRAR-ARCHIVOS-END.
+       EXIT.
+
+       END PROGRAM BANCOINTERES.
