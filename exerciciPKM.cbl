@@ -19,6 +19,10 @@
        ACCESS MODE IS DYNAMIC *>Se puede acceder a los registros del archivo de forma secuencial o aleatoria, dependiendo de la forma de la Instrucción específica de entrada-salida utilizada.
        FILE STATUS IS FILE-STATUS. *> Guarda el error l'estat del archiu. (Per si dona error de que no el trobe per exemple).
 
+       SELECT OPTIONAL ARCHIVO-ELIMINADOS
+       ASSIGN TO "C:\Users\34636\Documents\COBOL\pkmbaja.txt"
+       FILE STATUS IS WS-FS-ELIMINADOS.
+
        DATA DIVISION.
        FILE SECTION. *>Variables de us del archiu. (La part logica, inclou el disseny del archiu).
        FD ARCHIVO-POKEMON.
@@ -27,6 +31,13 @@
                07 NOMBREPKM PIC X(10).
                07 TIPO-PKM PIC X(20). *>Mes llarg per si el Pokemon es de 2 tipos.
 
+       FD ARCHIVO-ELIMINADOS
+       RECORD CONTAINS 54 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+          01 REG-ELIMINADO.
+              05 REG-ELIM-DATOS PIC X(33). *>Numero, nombre y tipo tal cual antes de eliminarlo.
+              05 REG-ELIM-FECHA PIC X(21). *>Fecha y hora en que se elimino, via FECHA-ACTUAL.
+
 
        WORKING-STORAGE SECTION. *>Variables de us del programa.
        01  SI-NO PIC X.
@@ -34,23 +45,29 @@
        01  SALIRSUBMENU PIC 9(1).
        01  LEE-TODO PIC X.
        01 FILE-STATUS PIC 99.
+       01 WS-FS-ELIMINADOS PIC 99.
        77  SI-A-ELIMINAR PIC X.
        01 COMPROBAR PIC X.
        01 CAMPO-NUMEROPKM PIC 9(3).
        01 CAMPO-NOMBREPKM PIC X(20).
        01  REGISTRO-ENCONTRADO PIC X.
+       01  WS-FIN-CONTEO PIC X VALUE "0".
+       01  WS-TOTAL-POKEMON PIC 9(3) VALUE 0.
+       01  WS-UMBRAL-AVISO PIC 9(3) VALUE 990.
+       01  WS-LIMITE-ROSTER PIC 9(3) VALUE 999.
 
        PROCEDURE DIVISION.
 
        *>MENU INICIAL.**************************************************
-       PERFORM UNTIL OPCIONMENU = 4
+       PERFORM UNTIL OPCIONMENU = 5
         MOVE 0 TO SALIRSUBMENU
        DISPLAY "Bienvenido."
        DISPLAY "¿Que desea hacer?"
        DISPLAY 'Añadir pokemon (1)'
        DISPLAY 'Leer lista de pokemons (2)'
        DISPLAY 'Eliminar (3)'
-       DISPLAY 'salir (4)'
+       DISPLAY 'Editar pokemon (4)'
+       DISPLAY 'salir (5)'
        ACCEPT OPCIONMENU
 
            EVALUATE OPCIONMENU
@@ -61,6 +78,8 @@
             WHEN 3
                PERFORM ELIMINAR
             WHEN 4
+               PERFORM EDITARPKM
+            WHEN 5
                PERFORM SALIRPROGM
             WHEN OTHER
                 DISPLAY 'Opción no válida.'
@@ -77,25 +96,66 @@
 
        IF FILE-STATUS = "35" *>Si dona error 35 es que no troba l'archiu, per tant crearem un de nou amb el OUTPUT.
        DISPLAY "Archivo no encontrado. Se creará uno nuevo."
-       OPEN OUTPUT ARCHIVO-POKEMON.
+       OPEN OUTPUT ARCHIVO-POKEMON
+       CLOSE ARCHIVO-POKEMON
+       OPEN I-O ARCHIVO-POKEMON.
+
+       PERFORM CONTARPOKEMON.
+       IF WS-TOTAL-POKEMON NOT LESS WS-UMBRAL-AVISO
+           DISPLAY "AVISO: quedan pocos numeros libres en el roster ("
+           WS-TOTAL-POKEMON " de " WS-LIMITE-ROSTER ")."
+       END-IF.
 
        PERFORM UNTIL SALIRSUBMENU = 4
            DISPLAY "AÑADIR pokemon"
            DISPLAY "Numero del Pokemon"
            ACCEPT NUMEROPKM
-           DISPLAY "Nombre del Pokemon"
-           ACCEPT NOMBREPKM
-           DISPLAY "Tipo de Pokemon"
-           ACCEPT TIPO-PKM
+           READ ARCHIVO-POKEMON RECORD *>Comprova si ja existeix aquest numero abans de demanar la resta de dades.
+           INVALID KEY
+               MOVE "N" TO COMPROBAR
+           NOT INVALID KEY
+               MOVE "S" TO COMPROBAR
+           END-READ
+           IF COMPROBAR EQUAL "S"
+               DISPLAY "Ya existe un Pokemon con ese numero."
+           ELSE
+               IF WS-TOTAL-POKEMON NOT LESS WS-LIMITE-ROSTER
+                   DISPLAY "Roster lleno, no se puede añadir mas."
+               ELSE
+                   DISPLAY "Nombre del Pokemon"
+                   ACCEPT NOMBREPKM
+                   DISPLAY "Tipo de Pokemon"
+                   ACCEPT TIPO-PKM
+                   WRITE POKEMONS
+                   ADD 1 TO WS-TOTAL-POKEMON
+                   IF WS-TOTAL-POKEMON NOT LESS WS-UMBRAL-AVISO
+                       DISPLAY "AVISO: roster casi lleno ("
+                       WS-TOTAL-POKEMON " de " WS-LIMITE-ROSTER ")."
+                   END-IF
+               END-IF
+           END-IF
            DISPLAY "¿Desea salir?"
            DISPLAY "SI (4), NO (INTRO)"
            ACCEPT SALIRSUBMENU
-           WRITE POKEMONS
            IF SALIRSUBMENU = 4
                PERFORM CERRARARCHIVO
        END-PERFORM.
 
 
+       CONTARPOKEMON.*>Cuenta cuantos Pokemon hay ya en el roster, para el aviso de capacidad.
+       MOVE 0 TO WS-TOTAL-POKEMON.
+       MOVE "0" TO WS-FIN-CONTEO.
+       MOVE ZEROES TO NUMEROPKM.
+       START ARCHIVO-POKEMON KEY IS NOT LESS THAN NUMEROPKM
+       INVALID KEY
+           MOVE "1" TO WS-FIN-CONTEO
+       END-START.
+       PERFORM UNTIL WS-FIN-CONTEO = "1"
+           READ ARCHIVO-POKEMON NEXT RECORD
+           AT END MOVE "1" TO WS-FIN-CONTEO
+           NOT AT END ADD 1 TO WS-TOTAL-POKEMON
+       END-PERFORM.
+
        LISTAPKM. *>************************************************************
        *>MOVE ZERO TO NUMEROPKM MOVE SPACE TO NOMBREPKM *>Refresco perque aixi no es mostre l'ultim camp introduit, i nomes mostri el que conte el archiu, no el que conte actualment la variable. Nomes el que conte el archiu.
        *>OVE SPACE TO TIPO-PKM
@@ -155,20 +215,65 @@
        ACCEPT SI-A-ELIMINAR
 
        IF SI-A-ELIMINAR= "S"   *>Amb aquest IF elimina el registre en cas que haguis dit que Si.
+       PERFORM ARCHIVAR-ELIMINADO *>Guarda una copia del registro abans d'esborrar-lo.
        DELETE ARCHIVO-POKEMON RECORD
        INVALID KEY
        DISPLAY "Error eliminando el registro de Pokemon."
+       END-DELETE
+       END-IF.
 
        IF SI-A-ELIMINAR= "N"   *> No elimina el registre
        DISPLAY "No se a borrado."
        END-IF.
-       IF SI-A-ELIMINAR NOT = "S" AND  *> Seguritat per saber si has ficar S o N, sino et mostra missatge de error: Debes introducir S/N.
-       SI-A-ELIMINAR NOT = "N"
+       IF SI-A-ELIMINAR NOT EQUAL "S" AND SI-A-ELIMINAR NOT EQUAL "N"
+       *> Seguritat per saber si has ficat S o N, sino et mostra missatge de error.
        DISPLAY "Debes introducir S/N."
        END-IF.
        DISPLAY SPACE
        PERFORM CERRARARCHIVO.
 
+       ARCHIVAR-ELIMINADO. *>Afegeix el registre que s'eliminara a l'arxiu de baixes.
+       MOVE POKEMONS TO REG-ELIM-DATOS.
+       CALL "FECHA-ACTUAL" USING REG-ELIM-FECHA.
+       OPEN EXTEND ARCHIVO-ELIMINADOS.
+       WRITE REG-ELIMINADO.
+       CLOSE ARCHIVO-ELIMINADOS.
+
+       EDITARPKM.*>************************************************************
+       OPEN I-O ARCHIVO-POKEMON.
+
+       IF FILE-STATUS = "35" *>Si dona error 35 es que no troba l'archiu, per tant crearem un de nou amb el OUTPUT.
+       DISPLAY "Archivo no encontrado. Se creará uno nuevo."
+       OPEN OUTPUT ARCHIVO-POKEMON
+       CLOSE ARCHIVO-POKEMON
+       OPEN I-O ARCHIVO-POKEMON.
+
+       DISPLAY "Introduce el numero del Pokemon a editar."
+       ACCEPT NUMEROPKM
+       READ ARCHIVO-POKEMON RECORD
+       INVALID KEY
+           MOVE "N" TO REGISTRO-ENCONTRADO
+       NOT INVALID KEY
+           MOVE "S" TO REGISTRO-ENCONTRADO
+       END-READ.
+
+       IF REGISTRO-ENCONTRADO EQUAL "N"
+           DISPLAY "No se encontro ningun Pokemon con ese numero."
+           PERFORM CERRARARCHIVO
+       ELSE
+           DISPLAY "NOMBRE ACTUAL: " NOMBREPKM
+           DISPLAY "TIPO ACTUAL: " TIPO-PKM
+           DISPLAY "Nuevo nombre del Pokemon"
+           ACCEPT NOMBREPKM
+           DISPLAY "Nuevo tipo del Pokemon"
+           ACCEPT TIPO-PKM
+           REWRITE POKEMONS
+           INVALID KEY
+               DISPLAY "Error al actualizar el registro de Pokemon."
+           END-REWRITE
+           PERFORM CERRARARCHIVO
+       END-IF.
+
        *>**** Tancar el archiu.
        CERRARARCHIVO.
        CLOSE ARCHIVO-POKEMON.
