@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Busca un Pokemon por numero en LISTA-PKM ahora que el
+      *          fichero esta organizado como INDEXED por ese numero,
+      *          en vez de tener que leerlo entero secuencialmente.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PKMLOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT LISTA-PKM ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\LISTAPKM.txt"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS LP-NUMERO
+       ACCESS MODE IS RANDOM
+       FILE STATUS IS WS-FS-LISTAPKM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LISTA-PKM.
+       01 REG-LISTAPKM.
+           05 LP-NUMERO PIC 9(3).
+           05 LP-NOMBRE PIC X(12).
+           05 LP-TIPO PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FS-LISTAPKM PIC 99.
+       77 WS-NUMERO-BUSCAR PIC 9(3).
+       77 WS-SEGUIR-BUSCANDO PIC X(1) VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           PERFORM 10-ABRIR-ARCHIVOS.
+           PERFORM 20-BUSCAR-POKEMON
+               UNTIL WS-SEGUIR-BUSCANDO NOT EQUAL "S".
+           PERFORM 30-CERRAR-ARCHIVOS.
+       00-INICIO-END.
+       EXIT.
+
+
+       10-ABRIR-ARCHIVOS.
+           OPEN INPUT LISTA-PKM.
+       10-ABRIR-ARCHIVOS-END.
+       EXIT.
+
+
+       20-BUSCAR-POKEMON.
+           DISPLAY "Numero de Pokemon a buscar: "
+           ACCEPT WS-NUMERO-BUSCAR
+           MOVE WS-NUMERO-BUSCAR TO LP-NUMERO
+           READ LISTA-PKM
+               INVALID KEY
+                   DISPLAY "No existe ningun Pokemon con ese numero."
+               NOT INVALID KEY
+                   DISPLAY "Numero: " LP-NUMERO
+                   DISPLAY "Nombre: " LP-NOMBRE
+                   DISPLAY "Tipo:   " LP-TIPO
+           END-READ
+
+           DISPLAY "¿Buscar otro Pokemon? (S/N): "
+           ACCEPT WS-SEGUIR-BUSCANDO.
+       20-BUSCAR-POKEMON-END.
+       EXIT.
+
+
+       30-CERRAR-ARCHIVOS.
+           CLOSE LISTA-PKM.
+       GOBACK.
+       30-CERRAR-ARCHIVOS-END.
+       EXIT.
+
+       END PROGRAM PKMLOOKUP.
