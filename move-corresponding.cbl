@@ -1,7 +1,9 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.                PROGMOVC.
       *> ------------------------------------------------------
-      *> PROGRAMA QUE PRUEBA LA INSTRUCION MOVE CORRESPONDING
+      *> PROGRAMA QUE GENERA ETIQUETAS DE CORREO PARA LOS
+      *> EMPLEADOS DE empidx.dat, USANDO MOVE CORRESPONDING PARA
+      *> TRASPASAR SOLO LOS CAMPOS QUE INTERESAN A LA ETIQUETA.
       *> ------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -11,24 +13,93 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\empidx.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT ETIQUETAS ASSIGN TO
+       "C:\Users\34636\Documents\COBOL\etiquetas.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+       01 EMPLEADOS-REGISTRO.
+           05 EMPLEADOS-ID PIC X(6).
+           05 EMPLEADOS-NOMBRE PIC X(25).
+           05 EMPLEADOS-APELLIDOS PIC X(35).
+           05 EMPLEADOS-EDAD PIC 9(3).
+           05 EMPLEADOS-TELEFONO PIC X(9).
+           05 EMPLEADOS-DIRECCION PIC X(35).
+
+       FD ETIQUETAS
+       RECORD CONTAINS 60 CHARACTERS.
+       01 REG-ETIQUETA PIC X(60).
 
        WORKING-STORAGE SECTION.
-       01  WS-AREAS-A-USAR.
-           05 WS-NOMBRE-NPM.
-              10 WS-NOMBRE        PIC X(15) VALUE "FERNANDO       ".
-              10 WS-PATERNO       PIC X(15) VALUE "TOLEDO         ".
-              10 WS-MATERNO       PIC X(15) VALUE "ESPEJEL        ".
+       77 WS-FILE-STATUS PIC 99.
+       77 WS-FIN-EMPLEADOS PIC X(3) VALUE "NO".
+       77 WS-TOTAL-ETIQUETAS PIC 9(5) VALUE 0.
+
+      *> WS-EMPLEADO-ETIQUETA COMPARTEIX NOMS DE CAMP AMB
+      *> EMPLEADOS-REGISTRO AIXI EL MOVE CORRESPONDING NOMES
+      *> TRASPASSA NOMBRE/APELLIDOS/DIRECCION, DEIXANT DE BANDA
+      *> ELS CAMPS QUE NO SURTEN A L'ETIQUETA (ID, EDAD, TELEFONO).
+       01 WS-EMPLEADO-ETIQUETA.
+           05 EMPLEADOS-NOMBRE PIC X(25).
+           05 EMPLEADOS-APELLIDOS PIC X(35).
+           05 EMPLEADOS-DIRECCION PIC X(35).
+
+       01 WS-LINEA-NOMBRE.
+           05 WS-LN-NOMBRE PIC X(25).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-LN-APELLIDOS PIC X(35).
+
+       01 WS-LINEA-DIRECCION.
+           05 WS-LD-DIRECCION PIC X(35).
+           05 FILLER PIC X(25) VALUE SPACES.
 
-           05 WS-NOMBRE-PMN.
-              10 WS-PATERNO       PIC X(15).
-              10 WS-MATERNO       PIC X(15).
-              10 WS-NOMBRE        PIC X(15).
+       01 WS-LINEA-BLANCO PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
        010-RAIZ.
-           MOVE CORRESPONDING WS-NOMBRE-NPM TO WS-NOMBRE-PMN
-           DISPLAY "CONTENIDO DE WS-NOMBRE-PMN: " WS-NOMBRE-PMN.
+           PERFORM 020-ABRIR-ARCHIVOS THRU 020-FIN.
+           PERFORM 030-GENERAR-ETIQUETA THRU 030-FIN
+                   UNTIL WS-FIN-EMPLEADOS EQUAL "SI".
+           PERFORM 040-CERRAR-ARCHIVOS THRU 040-FIN.
            STOP RUN.
+
+       020-ABRIR-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           OPEN OUTPUT ETIQUETAS.
+       020-FIN. EXIT.
+
+       030-GENERAR-ETIQUETA.
+           READ EMPLEADOS-ARCHIVO
+               AT END
+                   MOVE "SI" TO WS-FIN-EMPLEADOS
+               NOT AT END
+                   MOVE CORRESPONDING EMPLEADOS-REGISTRO
+                       TO WS-EMPLEADO-ETIQUETA
+                   MOVE EMPLEADOS-NOMBRE IN WS-EMPLEADO-ETIQUETA
+                       TO WS-LN-NOMBRE
+                   MOVE EMPLEADOS-APELLIDOS IN WS-EMPLEADO-ETIQUETA
+                       TO WS-LN-APELLIDOS
+                   MOVE EMPLEADOS-DIRECCION IN WS-EMPLEADO-ETIQUETA
+                       TO WS-LD-DIRECCION
+
+                   WRITE REG-ETIQUETA FROM WS-LINEA-NOMBRE
+                   WRITE REG-ETIQUETA FROM WS-LINEA-DIRECCION
+                   WRITE REG-ETIQUETA FROM WS-LINEA-BLANCO
+
+                   ADD 1 TO WS-TOTAL-ETIQUETAS
+           END-READ.
+       030-FIN. EXIT.
+
+       040-CERRAR-ARCHIVOS.
+           CLOSE EMPLEADOS-ARCHIVO ETIQUETAS.
+           DISPLAY "ETIQUETAS GENERADAS: " WS-TOTAL-ETIQUETAS.
+       040-FIN. EXIT.
