@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Subprograma compartit que tradueix un numero de mes
+      *          (01-12) al seu nom en castella. Extret de tablas2.cbl
+      *          perque altres programes (BANCOEXTRACTO, PKM1-SORT)
+      *          puguin reutilitzar la mateixa taula sense duplicar-la.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                MESNOMBRE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TABLA-MESES.
+           05 FILLER              PIC X(12) VALUE '01ENERO     '.
+           05 FILLER              PIC X(12) VALUE '02FEBRERO   '.
+           05 FILLER              PIC X(12) VALUE '03MARZO     '.
+           05 FILLER              PIC X(12) VALUE '04ABRIL     '.
+           05 FILLER              PIC X(12) VALUE '05MAYO      '.
+           05 FILLER              PIC X(12) VALUE '06JUNIO     '.
+           05 FILLER              PIC X(12) VALUE '07JULIO     '.
+           05 FILLER              PIC X(12) VALUE '08AGOSTO    '.
+           05 FILLER              PIC X(12) VALUE '09SEPTIEMBRE'.
+           05 FILLER              PIC X(12) VALUE '10OCTUBRE   '.
+           05 FILLER              PIC X(12) VALUE '11NOVIEMBRE '.
+           05 FILLER              PIC X(12) VALUE '12DICIEMBRE '.
+
+       01  FILLER REDEFINES WS-TABLA-MESES.
+           05 TAB-INFO-MES OCCURS 12 TIMES INDEXED BY I.
+              10  TAB-NUMERO-MES  PIC 9(02).
+              10  TAB-NOMBRE-MES  PIC X(10).
+
+       LINKAGE SECTION.
+       01  PARAM-MES-NUM          PIC 9(02).
+       01  PARAM-MES-NOMBRE       PIC X(10).
+
+       PROCEDURE DIVISION USING PARAM-MES-NUM, PARAM-MES-NOMBRE.
+       010-BUSQUEDA.
+           SET I TO 1
+           SEARCH TAB-INFO-MES
+                  AT END MOVE SPACES TO PARAM-MES-NOMBRE
+                  WHEN TAB-NUMERO-MES (I) = PARAM-MES-NUM
+                  MOVE TAB-NOMBRE-MES (I) TO PARAM-MES-NOMBRE
+           END-SEARCH.
+       010-BUSQUEDA-END.
+       EXIT PROGRAM.
