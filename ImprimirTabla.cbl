@@ -20,10 +20,8 @@
        RECORD CONTAINS 40 CHARACTERS
        BLOCK CONTAINS 0 RECORDS.
        01 FD-TABLA.
-           05 FD-ATAQUE1   PIC X(10).
-           05 FD-ATAQUE2   PIC X(10).
-           05 FD-ATAQUE3   PIC X(10).
-           05 FD-ATAQUE4   PIC X(10).
+           05 FD-ATAQUE   PIC X(10).
+           05 FILLER      PIC X(30).
 
 
        WORKING-STORAGE SECTION.
@@ -31,32 +29,27 @@
        01 SIGLINIA PIC X VALUE X'0A'.
        01 FILE-STATUS PIC 99.
 
+       01 WS-MAX-ATAQUES PIC 9(1) VALUE 9.
+       01 WS-NUM-ATAQUES PIC 9(1).
 
        01 WS-TABLA.
-           05 WS-ATAQUE OCCURS 4 TIMES.
-               10 ATAQUE1   PIC X(10).
-               10 ATAQUE2   PIC X(10).
-               10 ATAQUE3   PIC X(10).
-               10 ATAQUE4   PIC X(10).
-
-       01 COPYTAB.
-           05 COPYTAB1   PIC X(10).
-           05 COPYTAB2   PIC X(10).
-           05 COPYTAB3   PIC X(10).
-           05 COPYTAB4   PIC X(10).
+           05 WS-ATAQUE PIC X(10) OCCURS 9 TIMES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            00-CONTROL.
                PERFORM 00-ABRIR-ARCHIVO.
+               PERFORM 05-PEDIR-CANTIDAD.
+
                PERFORM 10-CARGAR-TABLA VARYING C FROM 1 BY 1
-               UNTIL C GREATER 4.
+               UNTIL C GREATER WS-NUM-ATAQUES.
 
 
                PERFORM 20-MOSTRAR-TABLA VARYING C FROM 1 BY 1
-               UNTIL C GREATER 4.
+               UNTIL C GREATER WS-NUM-ATAQUES.
 
-               PERFORM 30-IMPRIMIR.
+               PERFORM 30-IMPRIMIR VARYING C FROM 1 BY 1
+               UNTIL C GREATER WS-NUM-ATAQUES.
 
                CLOSE IMPRIMIRTABLA.
                STOP RUN.
@@ -75,6 +68,20 @@
            EXIT.
 
 
+           05-PEDIR-CANTIDAD.
+               DISPLAY "Cuantos ataques desea cargar (1-"
+                   WS-MAX-ATAQUES ")".
+               ACCEPT WS-NUM-ATAQUES.
+
+               IF WS-NUM-ATAQUES LESS 1 OR WS-NUM-ATAQUES GREATER
+                   WS-MAX-ATAQUES
+                   DISPLAY "Cantidad fuera de rango, se usara el maximo"
+                   MOVE WS-MAX-ATAQUES TO WS-NUM-ATAQUES
+               END-IF.
+           05-PEDIR-CANTIDAD-END.
+           EXIT.
+
+
            10-CARGAR-TABLA.
                DISPLAY "Inserte el ataque "C.
                ACCEPT WS-ATAQUE(C).
@@ -83,28 +90,13 @@
 
 
            20-MOSTRAR-TABLA.
-               EVALUATE C
-                   WHEN 1
-                   MOVE WS-ATAQUE(C) TO COPYTAB1
-                   WHEN 2
-                   MOVE WS-ATAQUE(C) TO COPYTAB2
-                   WHEN 3
-                   MOVE WS-ATAQUE(C) TO COPYTAB3
-                   WHEN 4
-                   MOVE WS-ATAQUE(C) TO COPYTAB4
-               END-EVALUATE.
-
                DISPLAY WS-ATAQUE(C).
-
            20-MOSTRAR-TABLA-END.
            EXIT.
 
 
            30-IMPRIMIR.
-               WRITE FD-TABLA FROM COPYTAB1.
-               WRITE FD-TABLA FROM COPYTAB2 AFTER ADVANCING PAGE.
-               WRITE FD-TABLA FROM COPYTAB3 AFTER ADVANCING PAGE.
-               WRITE FD-TABLA FROM COPYTAB4 AFTER ADVANCING PAGE.
+               WRITE FD-TABLA FROM WS-ATAQUE(C) AFTER ADVANCING PAGE.
            30-IMPRIMIR-END.
 
 
