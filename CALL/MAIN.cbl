@@ -9,16 +9,19 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(5) VALUE 100.
-       01 NUM2 PIC 9(5) VALUE 200.
-       01 RESULT PIC 9(7) VALUE 0.
+       01 OPERADOR PIC X(1) VALUE "+".
+       01 NUM1 PIC S9(9)V99 VALUE 100.
+       01 NUM2 PIC S9(9)V99 VALUE 200.
+       01 RESULT PIC S9(9)V99 VALUE 0.
+       01 RESULT-EDITADO PIC -(9)9.99.
 
        PROCEDURE DIVISION.
            DISPLAY "Programa Principal - Inicio".
 
-               CALL "SUBPROGRAMA" USING NUM1, NUM2, RESULT.
+               CALL "SUBPROGRAMA" USING OPERADOR, NUM1, NUM2, RESULT.
+               MOVE RESULT TO RESULT-EDITADO.
 
-               DISPLAY "El resultado de la suma es: " RESULT.
+               DISPLAY "El resultado de la suma es: " RESULT-EDITADO.
 
                DISPLAY "Programa Principal - Fin".
            STOP RUN.
