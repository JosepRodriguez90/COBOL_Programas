@@ -12,21 +12,34 @@
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
-       01 NUMSUB1 PIC 9(3) VALUE 100.
 
        LINKAGE SECTION.
-       01 PARAM1 PIC 9(5).
-       01 PARAM2 PIC 9(5).
-       01 PARAM-RESULT PIC 9(7).
-
-
-       PROCEDURE DIVISION USING PARAM1, PARAM2, PARAM-RESULT.
+       01 PARAM-OPERADOR PIC X(1).
+           88 OP-SUMAR VALUE "+".
+           88 OP-RESTAR VALUE "-".
+           88 OP-MULTIPLICAR VALUE "*".
+           88 OP-DIVIDIR VALUE "/".
+       01 PARAM1 PIC S9(9)V99.
+       01 PARAM2 PIC S9(9)V99.
+       01 PARAM-RESULT PIC S9(9)V99.
+
+
+       PROCEDURE DIVISION USING PARAM-OPERADOR, PARAM1, PARAM2,
+           PARAM-RESULT.
        MAIN-PROCEDURE.
 
-       DISPLAY "Subprograma - Inicio".
-
-       COMPUTE PARAM-RESULT = PARAM1 + PARAM2 + NUMSUB1.
-
-       DISPLAY "Subprograma - Fin".
+      *>Servei aritmetic compartit, mateix patro OPERADOR que suremudi2.cbl.
+       EVALUATE TRUE
+           WHEN OP-SUMAR
+               ADD PARAM1 TO PARAM2 GIVING PARAM-RESULT
+           WHEN OP-RESTAR
+               SUBTRACT PARAM2 FROM PARAM1 GIVING PARAM-RESULT
+           WHEN OP-MULTIPLICAR
+               MULTIPLY PARAM1 BY PARAM2 GIVING PARAM-RESULT
+           WHEN OP-DIVIDIR
+               DIVIDE PARAM1 BY PARAM2 GIVING PARAM-RESULT
+           WHEN OTHER
+               MOVE 0 TO PARAM-RESULT
+       END-EVALUATE.
 
        EXIT PROGRAM.
