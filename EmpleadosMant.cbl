@@ -0,0 +1,227 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLEADOSMANT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL. *>Archivo fisico, organitzat per KEY com indicava PHYSICAL-FILE.cbl.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\empidx.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           01 EMPLEADOS-REGISTRO.
+               05 EMPLEADOS-ID PIC X(6).
+               05 EMPLEADOS-NOMBRE PIC X(25).
+               05 EMPLEADOS-APELLIDOS PIC X(35).
+               05 EMPLEADOS-EDAD PIC 9(3).
+               05 EMPLEADOS-TELEFONO PIC X(9).
+               05 EMPLEADOS-DIRECCION PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       01 OPCIONMENU PIC 9(1).
+       01 FILE-STATUS PIC 99.
+       01 REGISTRO-ENCONTRADO PIC X.
+       01 SI-NO PIC X.
+
+       PROCEDURE DIVISION.
+
+       *>MENU INICIAL.**************************************************
+       PERFORM UNTIL OPCIONMENU = 5
+       DISPLAY "Bienvenido al mantenimiento de empleados."
+       DISPLAY "¿Que desea hacer?"
+       DISPLAY "Añadir empleado (1)"
+       DISPLAY "Buscar empleado (2)"
+       DISPLAY "Modificar empleado (3)"
+       DISPLAY "Eliminar empleado (4)"
+       DISPLAY "salir (5)"
+       ACCEPT OPCIONMENU
+
+           EVALUATE OPCIONMENU
+           WHEN 1
+               PERFORM ANADIR-EMPLEADO
+           WHEN 2
+               PERFORM BUSCAR-EMPLEADO
+           WHEN 3
+               PERFORM MODIFICAR-EMPLEADO
+           WHEN 4
+               PERFORM ELIMINAR-EMPLEADO
+           WHEN 5
+               CONTINUE
+           WHEN OTHER
+               DISPLAY "Opcion no valida."
+           END-EVALUATE
+
+       END-PERFORM.
+
+       STOP RUN.
+
+
+       ANADIR-EMPLEADO.*>************************************************
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       IF FILE-STATUS = "35" *>No es troba l'arxiu, el creem nou.
+           OPEN OUTPUT EMPLEADOS-ARCHIVO
+           CLOSE EMPLEADOS-ARCHIVO
+           OPEN I-O EMPLEADOS-ARCHIVO
+       END-IF.
+
+       DISPLAY "ID del nuevo empleado"
+       ACCEPT EMPLEADOS-ID
+       READ EMPLEADOS-ARCHIVO RECORD
+       INVALID KEY
+           DISPLAY "Nombre del empleado"
+           ACCEPT EMPLEADOS-NOMBRE
+           DISPLAY "Apellidos del empleado"
+           ACCEPT EMPLEADOS-APELLIDOS
+           DISPLAY "Edad del empleado"
+           ACCEPT EMPLEADOS-EDAD
+           DISPLAY "Telefono del empleado"
+           ACCEPT EMPLEADOS-TELEFONO
+           DISPLAY "Direccion del empleado"
+           ACCEPT EMPLEADOS-DIRECCION
+           WRITE EMPLEADOS-REGISTRO
+       NOT INVALID KEY
+           DISPLAY "Ya existe un empleado con ese ID."
+       END-READ.
+
+       PERFORM CERRAR-ARCHIVO.
+       ANADIR-EMPLEADO-END.
+       EXIT.
+
+
+       BUSCAR-EMPLEADO.*>************************************************
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       IF FILE-STATUS = "35" *>No es troba l'arxiu, el creem nou.
+           OPEN OUTPUT EMPLEADOS-ARCHIVO
+           CLOSE EMPLEADOS-ARCHIVO
+           OPEN I-O EMPLEADOS-ARCHIVO
+       END-IF.
+
+       DISPLAY "ID del empleado a buscar"
+       ACCEPT EMPLEADOS-ID
+       READ EMPLEADOS-ARCHIVO RECORD
+       INVALID KEY
+           MOVE "N" TO REGISTRO-ENCONTRADO
+       NOT INVALID KEY
+           MOVE "S" TO REGISTRO-ENCONTRADO
+       END-READ.
+
+       IF REGISTRO-ENCONTRADO EQUAL "N"
+           DISPLAY "No se encontro ningun empleado con ese ID."
+       ELSE
+           PERFORM MOSTRAR-EMPLEADO
+       END-IF.
+
+       PERFORM CERRAR-ARCHIVO.
+       BUSCAR-EMPLEADO-END.
+       EXIT.
+
+
+       MOSTRAR-EMPLEADO.*>************************************************
+       DISPLAY "ID: " EMPLEADOS-ID.
+       DISPLAY "NOMBRE: " EMPLEADOS-NOMBRE.
+       DISPLAY "APELLIDOS: " EMPLEADOS-APELLIDOS.
+       DISPLAY "EDAD: " EMPLEADOS-EDAD.
+       DISPLAY "TELEFONO: " EMPLEADOS-TELEFONO.
+       DISPLAY "DIRECCION: " EMPLEADOS-DIRECCION.
+       MOSTRAR-EMPLEADO-END.
+       EXIT.
+
+
+       MODIFICAR-EMPLEADO.*>**********************************************
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       IF FILE-STATUS = "35" *>No es troba l'arxiu, el creem nou.
+           OPEN OUTPUT EMPLEADOS-ARCHIVO
+           CLOSE EMPLEADOS-ARCHIVO
+           OPEN I-O EMPLEADOS-ARCHIVO
+       END-IF.
+
+       DISPLAY "ID del empleado a modificar"
+       ACCEPT EMPLEADOS-ID
+       READ EMPLEADOS-ARCHIVO RECORD
+       INVALID KEY
+           MOVE "N" TO REGISTRO-ENCONTRADO
+       NOT INVALID KEY
+           MOVE "S" TO REGISTRO-ENCONTRADO
+       END-READ.
+
+       IF REGISTRO-ENCONTRADO EQUAL "N"
+           DISPLAY "No se encontro ningun empleado con ese ID."
+       ELSE
+           PERFORM MOSTRAR-EMPLEADO
+           DISPLAY "Nuevo nombre del empleado"
+           ACCEPT EMPLEADOS-NOMBRE
+           DISPLAY "Nuevos apellidos del empleado"
+           ACCEPT EMPLEADOS-APELLIDOS
+           DISPLAY "Nueva edad del empleado"
+           ACCEPT EMPLEADOS-EDAD
+           DISPLAY "Nuevo telefono del empleado"
+           ACCEPT EMPLEADOS-TELEFONO
+           DISPLAY "Nueva direccion del empleado"
+           ACCEPT EMPLEADOS-DIRECCION
+           REWRITE EMPLEADOS-REGISTRO
+           INVALID KEY
+               DISPLAY "Error al actualizar el registro."
+           END-REWRITE
+       END-IF.
+
+       PERFORM CERRAR-ARCHIVO.
+       MODIFICAR-EMPLEADO-END.
+       EXIT.
+
+
+       ELIMINAR-EMPLEADO.*>**********************************************
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       IF FILE-STATUS = "35" *>No es troba l'arxiu, el creem nou.
+           OPEN OUTPUT EMPLEADOS-ARCHIVO
+           CLOSE EMPLEADOS-ARCHIVO
+           OPEN I-O EMPLEADOS-ARCHIVO
+       END-IF.
+
+       DISPLAY "ID del empleado a eliminar"
+       ACCEPT EMPLEADOS-ID
+       READ EMPLEADOS-ARCHIVO RECORD
+       INVALID KEY
+           MOVE "N" TO REGISTRO-ENCONTRADO
+       NOT INVALID KEY
+           MOVE "S" TO REGISTRO-ENCONTRADO
+       END-READ.
+
+       IF REGISTRO-ENCONTRADO EQUAL "N"
+           DISPLAY "No se encontro ningun empleado con ese ID."
+       ELSE
+           PERFORM MOSTRAR-EMPLEADO
+           DISPLAY "¿Seguro que quieres eliminar este registro (S/N)?"
+           ACCEPT SI-NO
+           IF SI-NO EQUAL "S"
+               DELETE EMPLEADOS-ARCHIVO RECORD
+               INVALID KEY
+                   DISPLAY "Error eliminando el registro."
+               END-DELETE
+           ELSE
+               DISPLAY "No se a borrado."
+           END-IF
+       END-IF.
+
+       PERFORM CERRAR-ARCHIVO.
+       ELIMINAR-EMPLEADO-END.
+       EXIT.
+
+
+       CERRAR-ARCHIVO.*>**************************************************
+       CLOSE EMPLEADOS-ARCHIVO.
+       CERRAR-ARCHIVO-END.
+       EXIT.
+
+       END PROGRAM EMPLEADOSMANT.
