@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Trabajo de lotes de compactacion/reindexado del
+      *          archivo indexado ARCHIVO-POKEMON tras muchas bajas:
+      *          vuelca todos los registros vivos a un archivo nuevo
+      *          y lo deja en el lugar del original.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PKMREINDEX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARCHIVO-POKEMON
+       ASSIGN TO "C:\Users\34636\Documents\COBOL-Crear-archivos\pkm.txt"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS NUMEROPKM
+       ALTERNATE RECORD KEY IS NOMBREPKM
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS FILE-STATUS.
+
+       SELECT ARCHIVO-POKEMON-COMPACTO
+       ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\pkmtmp.txt"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS NUMEROPKM-C
+       ALTERNATE RECORD KEY IS NOMBREPKM-C
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS FILE-STATUS-C.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-POKEMON.
+          01 POKEMONS.
+               07 NUMEROPKM PIC 9(3).
+               07 NOMBREPKM PIC X(10).
+               07 TIPO-PKM PIC X(20).
+
+       FD ARCHIVO-POKEMON-COMPACTO.
+          01 POKEMONS-COMPACTO.
+               07 NUMEROPKM-C PIC 9(3).
+               07 NOMBREPKM-C PIC X(10).
+               07 TIPO-PKM-C PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS PIC 99.
+       01 FILE-STATUS-C PIC 99.
+       01 ATEND PIC X(3) VALUE "CNT".
+       01 WS-TOTAL-LEIDOS PIC 9(3) VALUE 0.
+       01 WS-TOTAL-COMPACTADOS PIC 9(3) VALUE 0.
+
+       01 WS-FICHERO-ORIGEN PIC X(60) VALUE
+          "C:\Users\34636\Documents\COBOL-Crear-archivos\pkm.txt".
+       01 WS-FICHERO-COMPACTO PIC X(60) VALUE
+          "C:\Users\34636\Documents\COBOL-Crear-archivos\pkmtmp.txt".
+       01 WS-RESULTADO-BORRAR PIC S9(9) COMP-5.
+       01 WS-RESULTADO-RENOMBRAR PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           PERFORM 10-ABRIR-ARCHIVOS.
+           PERFORM 20-COPIAR-REGISTRO UNTIL ATEND EQUAL "FIN".
+           PERFORM 30-CERRAR-ARCHIVOS.
+           PERFORM 40-SUSTITUIR-ORIGINAL.
+           DISPLAY "Registros leidos: " WS-TOTAL-LEIDOS.
+           DISPLAY "Registros compactados: " WS-TOTAL-COMPACTADOS.
+           STOP RUN.
+       00-INICIO-END.
+       EXIT.
+
+       10-ABRIR-ARCHIVOS.
+           OPEN INPUT ARCHIVO-POKEMON.
+           OPEN OUTPUT ARCHIVO-POKEMON-COMPACTO.
+       10-ABRIR-ARCHIVOS-END.
+       EXIT.
+
+       20-COPIAR-REGISTRO.
+           READ ARCHIVO-POKEMON NEXT RECORD
+               AT END
+                   MOVE "FIN" TO ATEND
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LEIDOS
+                   MOVE NUMEROPKM TO NUMEROPKM-C
+                   MOVE NOMBREPKM TO NOMBREPKM-C
+                   MOVE TIPO-PKM TO TIPO-PKM-C
+                   WRITE POKEMONS-COMPACTO
+                       INVALID KEY
+                           DISPLAY "Error compactando el registro "
+                               NUMEROPKM
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-COMPACTADOS
+                   END-WRITE
+           END-READ.
+       20-COPIAR-REGISTRO-END.
+       EXIT.
+
+       30-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-POKEMON.
+           CLOSE ARCHIVO-POKEMON-COMPACTO.
+       30-CERRAR-ARCHIVOS-END.
+       EXIT.
+
+      *> DEJA EL ARCHIVO COMPACTADO EN EL LUGAR DEL ORIGINAL, BORRANDO
+      *> EL ANTIGUO Y RENOMBRANDO EL NUEVO.
+       40-SUSTITUIR-ORIGINAL.
+           CALL "CBL_DELETE_FILE" USING WS-FICHERO-ORIGEN
+               RETURNING WS-RESULTADO-BORRAR.
+           CALL "CBL_RENAME_FILE" USING WS-FICHERO-COMPACTO
+               WS-FICHERO-ORIGEN
+               RETURNING WS-RESULTADO-RENOMBRAR.
+       40-SUSTITUIR-ORIGINAL-END.
+       EXIT.
+
+       END PROGRAM PKMREINDEX.
