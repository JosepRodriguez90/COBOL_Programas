@@ -14,18 +14,52 @@
        ASSIGN TO
        "C:\Users\34636\Documents\COBOL-Crear-archivos\Alumnos.txt"
        ORGANIZATION IS INDEXED
-       RECORD KEY IS APELLIDO
-       ACCESS MODE IS DYNAMIC.
+       RECORD KEY IS NUMALUMNO
+       ALTERNATE RECORD KEY IS APELLIDO WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT ALUMNOS-SORT ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\AlumnosSort.txt".
+
+       SELECT ALUMNOS-APROBADOS ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\Aprobados.txt".
+
+       SELECT ALUMNOS-SUSPENSOS ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\Suspensos.txt".
 
 
        DATA DIVISION.
        FILE SECTION.
        FD ALUMNOS.
            01 ALUMNO.
+               04 NUMALUMNO PIC 9(5).
                04 NOMBRE PIC A(10).
                04 APELLIDO PIC A(10).
+               04 NUM-ASIGNATURAS PIC 9.
+               04 ASIGNATURAS OCCURS 5 TIMES.
+                   06 NOMBRE-ASIGNATURA PIC X(10).
+                   06 NOTA-ASIGNATURA PIC 9(2)V99.
                04 NOTA PIC 9(2)V99.
 
+       SD ALUMNOS-SORT
+       RECORD CONTAINS 29 CHARACTERS.
+       01 SORT-ALUMNO.
+           05 SORT-NOTA PIC 9(2)V99.
+           05 SORT-NUMALUMNO PIC 9(5).
+           05 SORT-NOMBRE PIC A(10).
+           05 SORT-APELLIDO PIC A(10).
+
+       FD ALUMNOS-APROBADOS
+       RECORD CONTAINS 100 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REG-APROBADO PIC X(100).
+
+       FD ALUMNOS-SUSPENSOS
+       RECORD CONTAINS 100 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REG-SUSPENSO PIC X(100).
+
 
        WORKING-STORAGE SECTION.
 
@@ -35,6 +69,28 @@
        77 ESTERISCOS PIC X(24) VALUE ALL "*".
        77 WS-RECORRER PIC X(3).
        77 WS-SALIR PIC X(2) VALUE "SI".
+       77 WS-FILE-STATUS PIC 99.
+       77 WS-SUMA-NOTAS PIC 9(5)V99 VALUE 0.
+       77 WS-MEDIA-NOTA PIC Z(2)9.99.
+       77 WS-APROBADOS PIC 9(3) VALUE 0.
+       77 WS-PORCENTAJE-APROBADOS PIC ZZ9.99.
+       77 WS-INSUFICIENTES PIC 9(3) VALUE 0.
+       77 WS-SUFICIENTES PIC 9(3) VALUE 0.
+       77 WS-NOTABLES PIC 9(3) VALUE 0.
+       77 WS-EXCELENTES PIC 9(3) VALUE 0.
+       77 WS-PCT-INSUFICIENTES PIC ZZ9.99.
+       77 WS-PCT-SUFICIENTES PIC ZZ9.99.
+       77 WS-PCT-NOTABLES PIC ZZ9.99.
+       77 WS-PCT-EXCELENTES PIC ZZ9.99.
+       77 WS-SORT-FIN PIC X(3) VALUE "NO".
+       77 WS-RANKING PIC 9(3) VALUE 0.
+       77 WS-NUM-ASIGNATURAS PIC 9.
+       77 WS-I PIC 9.
+       77 WS-SUMA-ASIGNATURAS PIC 9(3)V99.
+       77 WS-CORREGIR PIC X(2) VALUE "NO".
+       77 WS-NUMALUMNO-BUSCAR PIC 9(5).
+       77 WS-INDICE PIC 9.
+       77 WS-NOTA-NUEVA PIC 9(2)V99.
 
        01 QUALIFICACIONES.
            02 NOTAQ PIC 9(2)V99.
@@ -45,8 +101,13 @@
 
        01 WS-ALUMNOS.
            02 WS-ALUMNO.
+               04 WS-NUMALUMNO PIC 9(5).
                04 WS-NOMBRE PIC A(10).
                04 WS-APELLIDO PIC A(10).
+               04 WS-NUM-ASIG PIC 9.
+               04 WS-ASIGNATURAS OCCURS 5 TIMES.
+                   06 WS-NOMBRE-ASIGNATURA PIC X(10).
+                   06 WS-NOTA-ASIGNATURA PIC 9(2)V99.
                04 WS-NOTA PIC 9(2)V99.
 
 
@@ -60,6 +121,9 @@
 
        INITIALIZE ALUMNO.
        PERFORM 30-LEER-ARCHIVO.
+       PERFORM 40-ESTADISTICAS.
+       PERFORM 50-CLASIFICACION.
+       PERFORM 60-CORREGIR-NOTA.
 
        STOP RUN.
        00-INICIO-END.
@@ -68,22 +132,49 @@
 
        10-INTRODUCIR-NOTAS.
        PERFORM UNTIL WS-SALIR = "NO"
+           DISPLAY "Numero de expediente del Alumno: "
+           ACCEPT WS-NUMALUMNO
            DISPLAY "Entra el nombre del Alumno: "
            ACCEPT WS-NOMBRE
            DISPLAY "Entra el apellido del Alumno: "
            ACCEPT WS-APELLIDO
-           DISPLAY "Introduzca la nota del Sr." WS-NOMBRE
-           ACCEPT WS-NOTA
-           IF WS-NOTA IS NOT NUMERIC OR
-               WS-NOTA < 0 OR WS-NOTA > 10
-               DISPLAY
-               "Tienes que introducir un numero y que sea del 1 al 10"
+           DISPLAY "¿Cuantas asignaturas desea introducir (1-5)?"
+           ACCEPT WS-NUM-ASIGNATURAS
+           IF WS-NUM-ASIGNATURAS IS NOT NUMERIC
+               OR WS-NUM-ASIGNATURAS < 1 OR WS-NUM-ASIGNATURAS > 5
+               DISPLAY "Tiene que ser un numero del 1 al 5"
            GO TO 10-INTRODUCIR-NOTAS
            END-IF
+           MOVE WS-NUM-ASIGNATURAS TO WS-NUM-ASIG
+           MOVE 0 TO WS-SUMA-ASIGNATURAS
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-NUM-ASIGNATURAS
+               DISPLAY "Nombre de la asignatura " WS-I ": "
+               ACCEPT WS-NOMBRE-ASIGNATURA(WS-I)
+               DISPLAY "Nota de la asignatura " WS-I " del Sr."
+               WS-NOMBRE
+               ACCEPT WS-NOTA-ASIGNATURA(WS-I)
+               IF WS-NOTA-ASIGNATURA(WS-I) IS NOT NUMERIC OR
+                   WS-NOTA-ASIGNATURA(WS-I) < 0
+                   OR WS-NOTA-ASIGNATURA(WS-I) > 10
+                   DISPLAY
+                   "Tienes que introducir un numero y que sea del 1"
+                   " al 10"
+               GO TO 10-INTRODUCIR-NOTAS
+               END-IF
+               ADD WS-NOTA-ASIGNATURA(WS-I) TO WS-SUMA-ASIGNATURAS
+           END-PERFORM
+           COMPUTE WS-NOTA ROUNDED =
+               WS-SUMA-ASIGNATURAS / WS-NUM-ASIGNATURAS
 
 
            WRITE ALUMNO FROM WS-ALUMNO
-           ADD 1 TO C
+           INVALID KEY
+               DISPLAY
+               "Ya existe un alumno con ese numero de expediente."
+           NOT INVALID KEY
+               ADD 1 TO C
+           END-WRITE
            DISPLAY "¿Desea insertar otro alumno?"
            ACCEPT WS-SALIR
        END-PERFORM.
@@ -94,6 +185,8 @@
 
        30-LEER-ARCHIVO.
        OPEN I-O ALUMNOS.
+       OPEN OUTPUT ALUMNOS-APROBADOS.
+       OPEN OUTPUT ALUMNOS-SUSPENSOS.
 
        PERFORM UNTIL Z EQUAL C
 
@@ -108,24 +201,36 @@
 
 
            MOVE NOTA TO QUALIFICACIONES
+           ADD NOTA TO WS-SUMA-NOTAS
 
            EVALUATE TRUE
            WHEN INSUFICIENTE
            DISPLAY
            NOMBRE APELLIDO
            ", suspendido con un " NOTA
+           WRITE REG-SUSPENSO FROM ALUMNO
+           ADD 1 TO WS-INSUFICIENTES
            WHEN SUFICIENTE
            DISPLAY
            NOMBRE APELLIDO
            ", aprobado con suficiente, su nota: " NOTA
+           ADD 1 TO WS-APROBADOS
+           ADD 1 TO WS-SUFICIENTES
+           WRITE REG-APROBADO FROM ALUMNO
            WHEN NOTABLE
            DISPLAY
            NOMBRE APELLIDO
            ", aprobado con notable, su nota: " NOTA
+           ADD 1 TO WS-APROBADOS
+           ADD 1 TO WS-NOTABLES
+           WRITE REG-APROBADO FROM ALUMNO
            WHEN EXCELENTE
            DISPLAY
            NOMBRE APELLIDO
            ", aprobado con excelente, su nota: " NOTA
+           WRITE REG-APROBADO FROM ALUMNO
+           ADD 1 TO WS-APROBADOS
+           ADD 1 TO WS-EXCELENTES
            END-EVALUATE
 
            INITIALIZE QUALIFICACIONES
@@ -137,5 +242,143 @@
 
        END-PERFORM.
 
-       CLOSE ALUMNOS.
+       CLOSE ALUMNOS ALUMNOS-APROBADOS ALUMNOS-SUSPENSOS.
+       30-LEER-ARCHIVO-END.
+       EXIT.
+
+
+       40-ESTADISTICAS.
+       IF C > 0
+           COMPUTE WS-MEDIA-NOTA ROUNDED = WS-SUMA-NOTAS / C
+           COMPUTE WS-PORCENTAJE-APROBADOS ROUNDED =
+               WS-APROBADOS * 100 / C
+           COMPUTE WS-PCT-INSUFICIENTES ROUNDED =
+               WS-INSUFICIENTES * 100 / C
+           COMPUTE WS-PCT-SUFICIENTES ROUNDED =
+               WS-SUFICIENTES * 100 / C
+           COMPUTE WS-PCT-NOTABLES ROUNDED =
+               WS-NOTABLES * 100 / C
+           COMPUTE WS-PCT-EXCELENTES ROUNDED =
+               WS-EXCELENTES * 100 / C
+           DISPLAY "***********************"
+           DISPLAY "ESTADISTICAS DE CLASE: "
+           DISPLAY "***********************"
+           DISPLAY "Nota media de la clase: " WS-MEDIA-NOTA
+           DISPLAY "Porcentaje de aprobados: "
+           WS-PORCENTAJE-APROBADOS "%"
+           DISPLAY "Insuficientes: " WS-INSUFICIENTES
+           " (" WS-PCT-INSUFICIENTES "%)"
+           DISPLAY "Suficientes: " WS-SUFICIENTES
+           " (" WS-PCT-SUFICIENTES "%)"
+           DISPLAY "Notables: " WS-NOTABLES
+           " (" WS-PCT-NOTABLES "%)"
+           DISPLAY "Excelentes: " WS-EXCELENTES
+           " (" WS-PCT-EXCELENTES "%)"
+       END-IF.
+       40-ESTADISTICAS-END.
+       EXIT.
+
+       50-CLASIFICACION.
+       IF C > 0
+           SORT ALUMNOS-SORT ON DESCENDING KEY SORT-NOTA
+               ASCENDING KEY SORT-APELLIDO
+               INPUT PROCEDURE 51-LEER-PARA-SORT
+               THRU 51-LEER-PARA-SORT-END
+               OUTPUT PROCEDURE 52-IMPRIMIR-CLASIFICACION
+       END-IF.
+       50-CLASIFICACION-END.
+       EXIT.
+
+
+       51-LEER-PARA-SORT.
+           OPEN INPUT ALUMNOS
+           PERFORM UNTIL WS-SORT-FIN EQUAL "SI"
+               READ ALUMNOS NEXT RECORD
+               AT END
+                   MOVE "SI" TO WS-SORT-FIN
+               NOT AT END
+                   MOVE NUMALUMNO TO SORT-NUMALUMNO
+                   MOVE NOMBRE TO SORT-NOMBRE
+                   MOVE APELLIDO TO SORT-APELLIDO
+                   MOVE NOTA TO SORT-NOTA
+                   RELEASE SORT-ALUMNO
+           END-PERFORM
+           CLOSE ALUMNOS.
+       51-LEER-PARA-SORT-END.
+       EXIT.
+
+
+       52-IMPRIMIR-CLASIFICACION.
+           MOVE "NO" TO WS-SORT-FIN
+           DISPLAY "***********************"
+           DISPLAY "CUADRO DE HONOR: "
+           DISPLAY "***********************"
+           PERFORM UNTIL WS-SORT-FIN EQUAL "SI"
+               RETURN ALUMNOS-SORT
+               AT END
+                   MOVE "SI" TO WS-SORT-FIN
+               NOT AT END
+                   ADD 1 TO WS-RANKING
+                   DISPLAY WS-RANKING ". " SORT-NOMBRE
+                   SORT-APELLIDO ", nota: " SORT-NOTA
+           END-PERFORM.
+       52-IMPRIMIR-CLASIFICACION-END.
+       EXIT.
+
+       60-CORREGIR-NOTA.
+       DISPLAY "¿Desea corregir la nota de algun alumno? (SI/NO)"
+       ACCEPT WS-CORREGIR
+       IF WS-CORREGIR EQUAL "SI"
+           OPEN I-O ALUMNOS
+           PERFORM UNTIL WS-CORREGIR NOT EQUAL "SI"
+               DISPLAY "Numero de expediente a corregir: "
+               ACCEPT WS-NUMALUMNO-BUSCAR
+               MOVE WS-NUMALUMNO-BUSCAR TO NUMALUMNO
+               READ ALUMNOS RECORD
+               INVALID KEY
+                   DISPLAY "No existe ningun alumno con ese numero."
+               NOT INVALID KEY
+                   DISPLAY "Asignatura a corregir (1 a " NUM-ASIGNATURAS
+                   "): "
+                   ACCEPT WS-INDICE
+                   IF WS-INDICE IS NOT NUMERIC
+                       OR WS-INDICE < 1
+                       OR WS-INDICE > NUM-ASIGNATURAS
+                       DISPLAY "Asignatura no valida."
+                   ELSE
+                       DISPLAY "Nueva nota para "
+                       NOMBRE-ASIGNATURA(WS-INDICE) ": "
+                       ACCEPT WS-NOTA-NUEVA
+                       IF WS-NOTA-NUEVA IS NOT NUMERIC
+                           OR WS-NOTA-NUEVA < 0
+                           OR WS-NOTA-NUEVA > 10
+                           DISPLAY "Tiene que ser un numero del 0 al 10"
+                       ELSE
+                           MOVE WS-NOTA-NUEVA TO
+                               NOTA-ASIGNATURA(WS-INDICE)
+                           MOVE 0 TO WS-SUMA-ASIGNATURAS
+                           PERFORM VARYING WS-I FROM 1 BY 1
+                               UNTIL WS-I > NUM-ASIGNATURAS
+                               ADD NOTA-ASIGNATURA(WS-I)
+                                   TO WS-SUMA-ASIGNATURAS
+                           END-PERFORM
+                           COMPUTE NOTA ROUNDED =
+                               WS-SUMA-ASIGNATURAS / NUM-ASIGNATURAS
+                           REWRITE ALUMNO
+                           INVALID KEY
+                               DISPLAY
+                               "Error al actualizar el registro."
+                           END-REWRITE
+                           DISPLAY "Nota corregida. Nueva media: " NOTA
+                       END-IF
+                   END-IF
+               END-READ
+               DISPLAY "¿Desea corregir otro alumno? (SI/NO)"
+               ACCEPT WS-CORREGIR
+           END-PERFORM
+           CLOSE ALUMNOS
+       END-IF.
+       60-CORREGIR-NOTA-END.
+       EXIT.
+
        END PROGRAM ALUMNOS.
