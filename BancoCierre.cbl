@@ -0,0 +1,139 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Informe semanal de cierre: recorre todas las cuentas
+      *          de CUENTA y deja una foto del saldo de cada una junto
+      *          con el total general, para archivar cada semana.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANCOCIERRE.
+
+       ENVIRONMENT DIVISION. *>*****************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CUENTA ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JDATOSCUENTA.txt"
+       ORGANIZATION INDEXED
+       ACCESS DYNAMIC
+       RECORD KEY IS NUMCUENTA
+       ALTERNATE RECORD KEY IS NOMBRE-APELLIDO WITH DUPLICATES
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT CIERRE ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JCIERRESEM.txt".
+
+       DATA DIVISION. *>************************************************
+       FILE SECTION.
+       FD CUENTA.
+           01 DATOS-CUENTA.
+               05 NUMCUENTA PIC X(10).
+               05 NOMBRE-APELLIDO.
+                   10 NOMBRE PIC X(10).
+                   10 APELLIDO PIC X(10).
+               05 SALDO PIC S9(5).
+               05 PIN PIC X(4).
+               05 MONEDA PIC X(3).
+               05 ESTADO PIC X(1).
+
+       FD CIERRE
+       RECORD CONTAINS 70 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REGISTRO-CIERRE PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FILE-STATUS PIC 99.
+       77 WS-FIN-CUENTAS PIC X(3) VALUE "NO".
+       77 WS-CONTADOR-CUENTAS PIC 9(5) VALUE 0.
+       77 WS-TOTAL-SALDOS PIC S9(9) VALUE 0.
+       77 WS-FECHA PIC X(21).
+
+       01 WS-CABECERA.
+           05 FILLER PIC X(21) VALUE
+           "CIERRE SEMANAL - ".
+           05 CAB-FECHA PIC X(21).
+
+       01 WS-LINEA-DETALLE.
+           05 DET-NUMCUENTA PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 DET-NOMBRE PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 DET-APELLIDO PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 DET-ESTADO PIC X(1).
+           05 FILLER PIC X VALUE SPACE.
+           05 DET-SALDO PIC -(5)9.
+
+       01 WS-RESUMEN.
+           05 FILLER PIC X(20) VALUE
+           "Cuentas procesadas:".
+           05 RES-CONTADOR PIC ZZZZ9.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(13) VALUE
+           "Saldo total: ".
+           05 RES-TOTAL PIC -(7)9.
+
+       PROCEDURE DIVISION.
+
+       00-INICIO.
+           PERFORM 10-ABRIR-ARCHIVOS.
+           PERFORM 20-ESCRIBIR-CABECERA.
+           PERFORM 30-PROCESAR-CUENTA UNTIL WS-FIN-CUENTAS EQUAL "SI".
+           PERFORM 40-ESCRIBIR-RESUMEN.
+           PERFORM 50-CERRAR-ARCHIVOS.
+       00-INICIO-END.
+       EXIT.
+
+
+       10-ABRIR-ARCHIVOS.
+           OPEN INPUT CUENTA.
+           OPEN OUTPUT CIERRE.
+           CALL "FECHA-ACTUAL" USING WS-FECHA.
+       10-ABRIR-ARCHIVOS-END.
+       EXIT.
+
+
+       20-ESCRIBIR-CABECERA.
+           MOVE WS-FECHA TO CAB-FECHA.
+           WRITE REGISTRO-CIERRE FROM WS-CABECERA.
+       20-ESCRIBIR-CABECERA-END.
+       EXIT.
+
+
+       30-PROCESAR-CUENTA.
+           READ CUENTA NEXT RECORD
+           AT END
+               MOVE "SI" TO WS-FIN-CUENTAS
+           NOT AT END
+               ADD 1 TO WS-CONTADOR-CUENTAS
+               ADD SALDO TO WS-TOTAL-SALDOS
+
+               MOVE NUMCUENTA TO DET-NUMCUENTA
+               MOVE NOMBRE TO DET-NOMBRE
+               MOVE APELLIDO TO DET-APELLIDO
+               MOVE ESTADO TO DET-ESTADO
+               MOVE SALDO TO DET-SALDO
+               WRITE REGISTRO-CIERRE FROM WS-LINEA-DETALLE
+           END-READ.
+       30-PROCESAR-CUENTA-END.
+       EXIT.
+
+
+       40-ESCRIBIR-RESUMEN.
+           MOVE WS-CONTADOR-CUENTAS TO RES-CONTADOR.
+           MOVE WS-TOTAL-SALDOS TO RES-TOTAL.
+           WRITE REGISTRO-CIERRE FROM WS-RESUMEN.
+           DISPLAY "Cuentas en el cierre semanal: " WS-CONTADOR-CUENTAS.
+           DISPLAY "Saldo total: " WS-TOTAL-SALDOS.
+       40-ESCRIBIR-RESUMEN-END.
+       EXIT.
+
+
+       50-CERRAR-ARCHIVOS.
+           CLOSE CUENTA CIERRE.
+       GOBACK.
+       50-CERRAR-ARCHIVOS-END.
+       EXIT.
+
+       END PROGRAM BANCOCIERRE.
