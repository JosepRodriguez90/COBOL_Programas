@@ -9,26 +9,30 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT PROBA ASSIGN TO
-       "C:\Users\34636\Documents\COBOL-Crear-archivos\PROBAAAAAA.txt".
+       SELECT OPTIONAL PROBA ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\PROBAAAAAA.txt"
+       FILE STATUS IS WS-FS-PROBA.
 
 
        DATA DIVISION.
 
        FILE SECTION.
        FD PROBA
-       RECORD CONTAINS 35 CHARACTERS
+       RECORD CONTAINS 25 CHARACTERS
        BLOCK CONTAINS 0 RECORDS.
-       01 REGISTRO PIC X9(4).
+       01 REGISTRO.
+           05 REG-RESULTADO PIC S9(4).
+           05 REG-FECHA PIC X(21).
 
 
        WORKING-STORAGE SECTION.
        01 NUMERO-NUMERIC PIC S9(3).
        01 NUMERO-NUMERIC-2 PIC S9(3).
        01 RESULTADO PIC S9(4).
+       01 WS-FS-PROBA PIC 99.
        PROCEDURE DIVISION.
 
-       OPEN OUTPUT PROBA
+       OPEN EXTEND PROBA
 
        DISPLAY "NUMERO1"
        ACCEPT NUMERO-NUMERIC
@@ -39,7 +43,9 @@
        COMPUTE RESULTADO = NUMERO-NUMERIC - NUMERO-NUMERIC-2.
        DISPLAY "El resultado es: ", RESULTADO.
 
-       WRITE REGISTRO FROM RESULTADO
+       MOVE RESULTADO TO REG-RESULTADO
+       CALL "FECHA-ACTUAL" USING REG-FECHA
+       WRITE REGISTRO
 
        DISPLAY REGISTRO
 
