@@ -15,34 +15,89 @@
        ORGANIZATION INDEXED
        ACCESS DYNAMIC
        RECORD KEY IS NUMCUENTA
+       ALTERNATE RECORD KEY IS NOMBRE-APELLIDO WITH DUPLICATES
        FILE STATUS IS WS-FILE-STATUS.
 
        SELECT SALIDA ASSIGN TO
        "C:\Users\34636\Documents\COBOL-Crear-archivos\JIMPCUENTA.txt".
 
+       SELECT OPTIONAL FRAUDE ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JFRAUDE.txt"
+       FILE STATUS IS WS-FS-FRAUDE.
+
+       SELECT OPTIONAL LIMITES ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JLIMITES.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-LIMITES.
+
 
        DATA DIVISION. *>************************************************
        FILE SECTION.
        FD CUENTA.
            01 DATOS-CUENTA.
                05 NUMCUENTA PIC X(10).
-               05 NOMBRE PIC X(10).
-               05 APELLIDO PIC X(10).
+               05 NOMBRE-APELLIDO.
+                   10 NOMBRE PIC X(10).
+                   10 APELLIDO PIC X(10).
                05 SALDO PIC S9(5).
+               05 PIN PIC X(4).
+               05 MONEDA PIC X(3).
+               05 ESTADO PIC X(1).
 
        FD SALIDA
-       RECORD CONTAINS 35 CHARACTERS
+       RECORD CONTAINS 70 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REGISTRO PIC X(70).
+
+       FD FRAUDE
+       RECORD CONTAINS 60 CHARACTERS
        BLOCK CONTAINS 0 RECORDS.
-       01 REGISTRO PIC X(35).
+       01 REGISTRO-FRAUDE PIC X(60).
+
+       FD LIMITES
+       RECORD CONTAINS 16 CHARACTERS.
+       01 REG-LIMITES.
+           05 REG-MIN-DEPOSITO PIC 9(4).
+           05 REG-MAX-DEPOSITO PIC 9(4).
+           05 REG-MIN-RETIRO PIC 9(4).
+           05 REG-MAX-RETIRO PIC 9(4).
 
        WORKING-STORAGE SECTION.
 
        77 WS-DINERO-SACADO PIC 9(4).
+       77 WS-LIMITE-TRANSACCION PIC 9(4) VALUE 1000.
+       77 WS-FS-LIMITES PIC 99.
+       77 WS-MIN-DEPOSITO PIC 9(4) VALUE 1.
+       77 WS-MAX-DEPOSITO PIC 9(4) VALUE 1000.
+       77 WS-MIN-RETIRO PIC 9(4) VALUE 1.
+       77 WS-MAX-RETIRO PIC 9(4) VALUE 500.
        77 WS-FILE-STATUS PIC 99.
        77 WS-ENCONTRADO PIC X(1).
        77 WS-CREAR-CUENTA PIC X(5).
        77 WS-OPERACION PIC X.
        77 WS-C PIC 9(2).
+       77 WS-RETIRADA-OK PIC X(1) VALUE "S".
+       77 WS-SUPERVISOR-CODE PIC X(5).
+       77 WS-SUPERVISOR-AUTORIZA PIC X(5) VALUE "SUPER".
+       77 WS-MOV-TIPO PIC X(10).
+       77 WS-BUSCAR-CUENTA-DEST PIC X(10).
+       77 WS-PIN-INTRODUCIDO PIC X(4).
+       77 WS-FRAUDE-FECHA PIC X(21).
+       77 WS-FS-FRAUDE PIC 99.
+       77 WS-OP-CODIGO PIC X(1).
+       77 WS-OP-PARAM1 PIC S9(9)V99.
+       77 WS-OP-PARAM2 PIC S9(9)V99.
+       77 WS-OP-RESULT PIC S9(9)V99.
+
+      *> Linea del registro de intentos fallidos de acceso a una
+      *> cuenta (cuenta inexistente o PIN incorrecto), para poder
+      *> detectar patrones de fraude a posteriori.
+       01 WS-FRAUDE-LINEA.
+           05 WS-FRAUDE-CUENTA PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-FRAUDE-MOTIVO PIC X(20).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-FRAUDE-FECHA-OUT PIC X(21).
 
 
        01 WS-DATOS-CUENTA.
@@ -50,22 +105,43 @@
            05 WS-NOMBRE PIC X(10).
            05 WS-APELLIDO PIC X(10).
            05 WS-SALDO PIC S9(5).
+           05 WS-PIN PIC X(4).
+           05 WS-MONEDA PIC X(3).
+           05 WS-ESTADO PIC X(1).
 
 
        01 WS-FINAL-IMP.
            05 WS-SUMA-IMPRIMIR.
                06 FILLER PIC X(10) VALUE "INGRESO: +".
                06 WS-DINERO-SUM PIC 9(5).
-               06 FILLER PIC X VALUE "€".
+               06 WS-SUMA-SIMBOLO PIC X(3).
            05 WS-RESTA-IMPRIMIR.
                06 FILLER PIC X(11) VALUE "RETIRADO: -".
                06 WS-DINERO-RES PIC 9(5).
-               06 FILLER PIC X VALUE "€".
+               06 WS-RESTA-SIMBOLO PIC X(3).
            05 WS-IMPRIMIR.
-               06 WS-FECHA PIC X(18).
-               06 FILLER PIC X(9) VALUE ALL "         ".
+               06 WS-FECHA PIC X(21).
+               06 FILLER PIC X(6) VALUE ALL "      ".
                06 WS-SALDOTOTAL PIC S9(5).
-               06 FILLER PIC X(1) VALUE ALL "€".
+               06 WS-IMPRIMIR-SIMBOLO PIC X(3).
+
+      *> Simbolo de la divisa de la cuenta, derivado de MONEDA para que
+      *> los importes impresos siempre lleven su signo correcto.
+       01 WS-SIMBOLO-MONEDA PIC X(3).
+
+      *> Linea de movimiento del libro mayor: un registro por operacion,
+      *> con la cuenta, el tipo de movimiento y el saldo resultante, para
+      *> poder reconstruir el historial completo de una cuenta.
+       01 WS-LEDGER-LINEA.
+           05 WS-LEDGER-CUENTA PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-LEDGER-TIPO PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-LEDGER-IMPORTE PIC -(5)9.
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-LEDGER-SALDO PIC -(5)9.
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-LEDGER-FECHA PIC X(21).
 
 
 
@@ -94,6 +170,7 @@
        PROCEDURE DIVISION.*>*******************************************
 
         00-INICIO.
+           PERFORM 05-CARGAR-LIMITES.
            PERFORM 10-BUSCAR-CUENTA.
            IF WS-ENCONTRADO = "N"
                DISPLAY "Esta no es tu cuenta registrada."
@@ -116,10 +193,43 @@
        00-INICIO-END.
        EXIT.
 
+      *> CARGA LOS LIMITES MIN/MAX DE DEPOSITO Y RETIRO DESDE EL
+      *> FICHERO DE CONFIGURACION. SI NO EXISTE TODAVIA, SE CREA CON
+      *> LOS VALORES POR DEFECTO DE WORKING-STORAGE PARA QUE EL
+      *> OPERADOR LO PUEDA EDITAR DE CARA A LA SIGUIENTE EJECUCION.
+       05-CARGAR-LIMITES.
+           OPEN INPUT LIMITES.
+           IF WS-FS-LIMITES EQUAL "00"
+               READ LIMITES INTO REG-LIMITES
+               MOVE REG-MIN-DEPOSITO TO WS-MIN-DEPOSITO
+               MOVE REG-MAX-DEPOSITO TO WS-MAX-DEPOSITO
+               MOVE REG-MIN-RETIRO TO WS-MIN-RETIRO
+               MOVE REG-MAX-RETIRO TO WS-MAX-RETIRO
+               CLOSE LIMITES
+           ELSE
+               CLOSE LIMITES
+               PERFORM 06-GUARDAR-LIMITES-DEFECTO
+           END-IF.
+       05-CARGAR-LIMITES-END.
+       EXIT.
+
+       06-GUARDAR-LIMITES-DEFECTO.
+           MOVE WS-MIN-DEPOSITO TO REG-MIN-DEPOSITO.
+           MOVE WS-MAX-DEPOSITO TO REG-MAX-DEPOSITO.
+           MOVE WS-MIN-RETIRO TO REG-MIN-RETIRO.
+           MOVE WS-MAX-RETIRO TO REG-MAX-RETIRO.
+           OPEN OUTPUT LIMITES.
+           WRITE REG-LIMITES.
+           CLOSE LIMITES.
+       06-GUARDAR-LIMITES-DEFECTO-END.
+       EXIT.
+
 
        10-BUSCAR-CUENTA.
        DISPLAY "Intrudezca el numero de cuenta. (ESXX-XXXX)"
        ACCEPT WS-BUSCAR-CUENTA
+       DISPLAY "Introduzca su codigo PIN."
+       ACCEPT WS-PIN-INTRODUCIDO
        PERFORM 10-CUENTA.
        10-BUSCAR-CUENTA-END.
        EXIT.
@@ -145,15 +255,35 @@
        READ CUENTA RECORD  *> Busca la clau primaria
        INVALID KEY
        MOVE "N" TO WS-ENCONTRADO
+       MOVE "CUENTA INEXISTENTE" TO WS-FRAUDE-MOTIVO
+       PERFORM 15-REGISTRAR-FRAUDE
        NOT INVALID KEY
-       MOVE "S" TO WS-ENCONTRADO
+       IF PIN EQUAL WS-PIN-INTRODUCIDO
+           MOVE "S" TO WS-ENCONTRADO
+           MOVE DATOS-CUENTA TO WS-DATOS-CUENTA    *>Guardem les dades que hi ha avans de borrar el registre
+           DELETE CUENTA RECORD    *>Borrem el registre, ja que el voldrem ficar de nou a la primera linea,
+           *>si no el fiquem sempre a la primera linea tindrem el problema que compara el numero de cuenta i el primer que troba el fica exposat
+           *>aixi que si volem mes endavant recuperar el saldo del ultim registre no es podra cumplir mai, ja que sempre mostra el primer reg.
+           INVALID KEY
+           DISPLAY "Error eliminando el registro de Banco."
+           END-DELETE
+       ELSE
+           DISPLAY "PIN incorrecto."
+           MOVE "N" TO WS-ENCONTRADO
+           MOVE "PIN INCORRECTO" TO WS-FRAUDE-MOTIVO
+           PERFORM 15-REGISTRAR-FRAUDE
+       END-IF.
 
-       MOVE DATOS-CUENTA TO WS-DATOS-CUENTA    *>Guardem les dades que hi ha avans de borrar el registre
-       DELETE CUENTA RECORD    *>Borrem el registre, ja que el voldrem ficar de nou a la primera linea,
-       *>si no el fiquem sempre a la primera linea tindrem el problema que compara el numero de cuenta i el primer que troba el fica exposat
-       *>aixi que si volem mes endavant recuperar el saldo del ultim registre no es podra cumplir mai, ja que sempre mostra el primer reg.
-       INVALID KEY
-       DISPLAY "Error eliminando el registro de Banco.".
+
+       15-REGISTRAR-FRAUDE.
+           CALL "FECHA-ACTUAL" USING WS-FRAUDE-FECHA
+           MOVE WS-BUSCAR-CUENTA TO WS-FRAUDE-CUENTA
+           MOVE WS-FRAUDE-FECHA TO WS-FRAUDE-FECHA-OUT
+           OPEN EXTEND FRAUDE
+           WRITE REGISTRO-FRAUDE FROM WS-FRAUDE-LINEA
+           CLOSE FRAUDE.
+       15-REGISTRAR-FRAUDE-END.
+       EXIT.
 
 
 
@@ -164,7 +294,18 @@
            ACCEPT APELLIDO
            DISPLAY "¿Cuanto dinero desea poner en su cuenta? "
            ACCEPT SALDO
-           MOVE WS-BUSCAR-CUENTA TO NUMCUENTA.
+           DISPLAY "Divisa de la cuenta (EUR/USD/GBP): "
+           ACCEPT MONEDA
+           IF MONEDA EQUAL SPACE
+               MOVE "EUR" TO MONEDA
+           END-IF
+           MOVE WS-PIN-INTRODUCIDO TO PIN
+           MOVE WS-BUSCAR-CUENTA TO NUMCUENTA
+           MOVE "A" TO ESTADO.
+
+           MOVE MONEDA TO WS-MONEDA
+           PERFORM 25-OBTENER-SIMBOLO-MONEDA
+           MOVE WS-SIMBOLO-MONEDA TO WS-IMPRIMIR-SIMBOLO
 
            MOVE NOMBRE TO WS-TNOMBRE
            MOVE APELLIDO TO WS-TAPELLIDO
@@ -180,12 +321,29 @@
 
 
 
+       25-OBTENER-SIMBOLO-MONEDA.
+           EVALUATE WS-MONEDA
+           WHEN "USD"
+               MOVE "$" TO WS-SIMBOLO-MONEDA
+           WHEN "GBP"
+               MOVE "£" TO WS-SIMBOLO-MONEDA
+           WHEN OTHER
+               MOVE "€" TO WS-SIMBOLO-MONEDA
+           END-EVALUATE.
+       25-OBTENER-SIMBOLO-MONEDA-END.
+       EXIT.
+
+
        20-OPERACION.
 
        IF WS-CREAR-CUENTA NOT EQUAL "CREAR"
            OPEN EXTEND SALIDA
+           PERFORM 25-OBTENER-SIMBOLO-MONEDA
+           MOVE WS-SIMBOLO-MONEDA TO WS-SUMA-SIMBOLO
+           MOVE WS-SIMBOLO-MONEDA TO WS-RESTA-SIMBOLO
+           MOVE WS-SIMBOLO-MONEDA TO WS-IMPRIMIR-SIMBOLO
 
-           DISPLAY "Desea Sacar dinero o Ingresar? (S/I)"
+           DISPLAY "Desea Sacar dinero, Ingresar o Transferir? (S/I/T)"
            ACCEPT WS-OPERACION
 
            DISPLAY "¿Cuanto dinero?"
@@ -194,25 +352,162 @@
            *>DISPLAY DATOS-CUENTA
 
 
+           IF WS-ESTADO EQUAL "B" AND WS-OPERACION NOT EQUAL "I"
+               DISPLAY "Cuenta bloqueada por saldo cero o negativo."
+               DISPLAY
+               "Solo se permiten ingresos hasta regularizar el saldo."
+               MOVE WS-SALDO TO WS-SALDOTOTAL
+               MOVE "RECHAZADA" TO WS-MOV-TIPO
+           ELSE
+           IF WS-DINERO-SACADO > WS-LIMITE-TRANSACCION
+               DISPLAY "Operacion rechazada: supera el limite de "
+               WS-LIMITE-TRANSACCION " Euros por transaccion."
+               MOVE WS-SALDO TO WS-SALDOTOTAL
+               MOVE "RECHAZADA" TO WS-MOV-TIPO
+           ELSE
+           IF (WS-OPERACION EQUAL "I" AND
+               (WS-DINERO-SACADO < WS-MIN-DEPOSITO OR
+                WS-DINERO-SACADO > WS-MAX-DEPOSITO))
+           OR ((WS-OPERACION EQUAL "S" OR WS-OPERACION EQUAL "T") AND
+               (WS-DINERO-SACADO < WS-MIN-RETIRO OR
+                WS-DINERO-SACADO > WS-MAX-RETIRO))
+               DISPLAY
+               "Operacion rechazada: fuera de los limites configurados"
+               " para este tipo de operacion."
+               MOVE WS-SALDO TO WS-SALDOTOTAL
+               MOVE "RECHAZADA" TO WS-MOV-TIPO
+           ELSE
            EVALUATE WS-OPERACION
            WHEN "S"
-           COMPUTE WS-SALDO = WS-SALDO - WS-DINERO-SACADO
-           DISPLAY "Has retirado " WS-DINERO-SACADO " Euros"
-           MOVE WS-SALDO TO WS-SALDOTOTAL
-           MOVE WS-DINERO-SACADO TO WS-DINERO-RES
-           WRITE REGISTRO FROM WS-RESTA-IMPRIMIR AFTER ADVANCING PAGE
+           MOVE "S" TO WS-RETIRADA-OK
+           IF WS-DINERO-SACADO > WS-SALDO
+               DISPLAY "Fondos insuficientes. Saldo actual: " WS-SALDO
+               DISPLAY
+               "Codigo de supervisor para autorizar el descubierto"
+               " (INTRO para cancelar):"
+               ACCEPT WS-SUPERVISOR-CODE
+               IF WS-SUPERVISOR-CODE NOT EQUAL WS-SUPERVISOR-AUTORIZA
+                   DISPLAY
+                   "Operacion rechazada: supera el saldo disponible."
+                   MOVE "N" TO WS-RETIRADA-OK
+               ELSE
+                   DISPLAY "Retirada autorizada por supervisor."
+               END-IF
+           END-IF
+           IF WS-RETIRADA-OK EQUAL "S"
+               MOVE "-" TO WS-OP-CODIGO
+               MOVE WS-SALDO TO WS-OP-PARAM1
+               MOVE WS-DINERO-SACADO TO WS-OP-PARAM2
+               CALL "SUBPROGRAMA" USING WS-OP-CODIGO, WS-OP-PARAM1,
+                   WS-OP-PARAM2, WS-OP-RESULT
+               MOVE WS-OP-RESULT TO WS-SALDO
+               DISPLAY "Has retirado " WS-DINERO-SACADO " Euros"
+               MOVE WS-SALDO TO WS-SALDOTOTAL
+               MOVE WS-DINERO-SACADO TO WS-DINERO-RES
+               MOVE "RETIRADA" TO WS-MOV-TIPO
+               WRITE REGISTRO FROM WS-RESTA-IMPRIMIR
+               AFTER ADVANCING PAGE
+           ELSE
+               MOVE WS-SALDO TO WS-SALDOTOTAL
+               MOVE "RECHAZADA" TO WS-MOV-TIPO
+           END-IF
            WHEN "I"
-           COMPUTE WS-SALDO = WS-SALDO + WS-DINERO-SACADO
+           MOVE "+" TO WS-OP-CODIGO
+           MOVE WS-SALDO TO WS-OP-PARAM1
+           MOVE WS-DINERO-SACADO TO WS-OP-PARAM2
+           CALL "SUBPROGRAMA" USING WS-OP-CODIGO, WS-OP-PARAM1,
+               WS-OP-PARAM2, WS-OP-RESULT
+           MOVE WS-OP-RESULT TO WS-SALDO
            DISPLAY "Has ingresado " WS-DINERO-SACADO " Euros"
            MOVE WS-SALDO TO WS-SALDOTOTAL
            MOVE WS-DINERO-SACADO TO WS-DINERO-SUM *> guarda la quantitat de diners ingresats al ws per despres fer el write al registro.
+           MOVE "INGRESO" TO WS-MOV-TIPO
            WRITE REGISTRO FROM WS-SUMA-IMPRIMIR AFTER ADVANCING PAGE
 
+           WHEN "T"
+           MOVE "S" TO WS-RETIRADA-OK
+           IF WS-DINERO-SACADO > WS-SALDO
+               DISPLAY "Fondos insuficientes. Saldo actual: " WS-SALDO
+               DISPLAY
+               "Codigo de supervisor para autorizar el descubierto"
+               " (INTRO para cancelar):"
+               ACCEPT WS-SUPERVISOR-CODE
+               IF WS-SUPERVISOR-CODE NOT EQUAL WS-SUPERVISOR-AUTORIZA
+                   DISPLAY
+                   "Operacion rechazada: supera el saldo disponible."
+                   MOVE "N" TO WS-RETIRADA-OK
+               ELSE
+                   DISPLAY "Retirada autorizada por supervisor."
+               END-IF
+           END-IF
+           IF WS-RETIRADA-OK EQUAL "S"
+               DISPLAY "Cuenta destino: "
+               ACCEPT WS-BUSCAR-CUENTA-DEST
+               MOVE WS-BUSCAR-CUENTA-DEST TO NUMCUENTA
+               READ CUENTA RECORD
+               INVALID KEY
+                   DISPLAY
+                   "La cuenta destino no existe. Transferencia"
+                   " cancelada."
+                   MOVE "N" TO WS-RETIRADA-OK
+               NOT INVALID KEY
+                   IF MONEDA NOT EQUAL WS-MONEDA
+                       DISPLAY
+                       "No se permite transferir entre cuentas de"
+                       " distinta divisa."
+                       MOVE "N" TO WS-RETIRADA-OK
+                   ELSE
+                       ADD WS-DINERO-SACADO TO SALDO
+                       REWRITE DATOS-CUENTA
+                       INVALID KEY
+                           DISPLAY
+                           "Error al actualizar la cuenta destino."
+                           MOVE "N" TO WS-RETIRADA-OK
+                       END-REWRITE
+                   END-IF
+               END-READ
+           END-IF
+           IF WS-RETIRADA-OK EQUAL "S"
+               MOVE "-" TO WS-OP-CODIGO
+               MOVE WS-SALDO TO WS-OP-PARAM1
+               MOVE WS-DINERO-SACADO TO WS-OP-PARAM2
+               CALL "SUBPROGRAMA" USING WS-OP-CODIGO, WS-OP-PARAM1,
+                   WS-OP-PARAM2, WS-OP-RESULT
+               MOVE WS-OP-RESULT TO WS-SALDO
+               DISPLAY "Has transferido " WS-DINERO-SACADO
+               " Euros a la cuenta " WS-BUSCAR-CUENTA-DEST
+               MOVE WS-SALDO TO WS-SALDOTOTAL
+               MOVE WS-DINERO-SACADO TO WS-DINERO-RES
+               MOVE "TRANSFER" TO WS-MOV-TIPO
+               WRITE REGISTRO FROM WS-RESTA-IMPRIMIR
+               AFTER ADVANCING PAGE
+           ELSE
+               MOVE WS-SALDO TO WS-SALDOTOTAL
+               MOVE "RECHAZADA" TO WS-MOV-TIPO
+           END-IF
+           END-EVALUATE
+           END-IF
+           END-IF
+           END-IF
+
        ELSE
            MOVE SALDO TO WS-SALDOTOTAL *> sino no mostra el saldo.
        END-IF.
 
 
+       IF WS-CREAR-CUENTA NOT EQUAL "CREAR"
+           IF WS-SALDO <= 0
+               IF WS-ESTADO NOT EQUAL "B"
+                   DISPLAY
+                   "Cuenta bloqueada automaticamente por saldo cero"
+                   " o negativo."
+               END-IF
+               MOVE "B" TO WS-ESTADO
+           ELSE
+               MOVE "A" TO WS-ESTADO
+           END-IF
+       END-IF.
+
 
        CLOSE CUENTA SALIDA.
 
@@ -224,6 +519,15 @@
        WRITE DATOS-CUENTA.
        WRITE REGISTRO FROM WS-IMPRIMIR BEFORE ADVANCING PAGE.
 
+       IF WS-CREAR-CUENTA NOT EQUAL "CREAR"
+           MOVE WS-NUMCUENTA TO WS-LEDGER-CUENTA
+           MOVE WS-MOV-TIPO TO WS-LEDGER-TIPO
+           MOVE WS-DINERO-SACADO TO WS-LEDGER-IMPORTE
+           MOVE WS-SALDO TO WS-LEDGER-SALDO
+           MOVE WS-FECHA TO WS-LEDGER-FECHA
+           WRITE REGISTRO FROM WS-LEDGER-LINEA AFTER ADVANCING PAGE
+       END-IF.
+
 
        *>DISPLAY DATOS-CUENTA.
        *>DISPLAY SALDOTOTAL.
