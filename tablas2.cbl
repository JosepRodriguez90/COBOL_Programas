@@ -22,34 +22,21 @@
 
        WORKING-STORAGE SECTION.
        77  WS-MES                 PIC 9(02).
-       01  WS-TABLA-MESES.
-           05 FILLER              PIC X(12) VALUE '01ENERO     '.
-           05 FILLER              PIC X(12) VALUE '02FEBRERO   '.
-           05 FILLER              PIC X(12) VALUE '03MARZO     '.
-           05 FILLER              PIC X(12) VALUE '04ABRIL     '.
-           05 FILLER              PIC X(12) VALUE '05MAYO      '.
-           05 FILLER              PIC X(12) VALUE '06JUNIO     '.
-           05 FILLER              PIC X(12) VALUE '07JULIO     '.
-           05 FILLER              PIC X(12) VALUE '08AGOSTO    '.
-           05 FILLER              PIC X(12) VALUE '09SEPTIEMBRE'.
-           05 FILLER              PIC X(12) VALUE '10OCTUBRE   '.
-           05 FILLER              PIC X(12) VALUE '11NOVIEMBRE '.
-           05 FILLER              PIC X(12) VALUE '12DICIEMBRE '.
-
-       01  FILLER REDEFINES WS-TABLA-MESES.
-           05 TAB-INFO-MES OCCURS 12 TIMES INDEXED BY I.
-              10  TAB-NUMERO-MES  PIC 9(02).
-              10  TAB-NOMBRE-MES  PIC X(10).
+       77  WS-NOMBRE-MES          PIC X(10).
+
+      *> La taula de meses vivia aqui; ara es comparteix amb
+      *> BANCOEXTRACTO i PKM1-SORT al subprograma MESNOMBRE.
 
        PROCEDURE DIVISION.
        010-BUSQUEDA.
            DISPLAY "DIGITE EL MES A BUSCAR: "
            ACCEPT WS-MES
 
-           SET I TO 1 *>Indica que la búsqueda en la tabla TAB-INFO-MES comenzará desde la primera ocurrencia de la tabla. (Podrias poner por ejemplo que empezara a partir del 8 que es Agosto por ejemplo).
-           SEARCH TAB-INFO-MES
-                  AT END DISPLAY "MES NO ENCONTRADO"
-                  WHEN TAB-NUMERO-MES (I) = WS-MES
-                  DISPLAY "EL MES ES: " TAB-NOMBRE-MES (I)
-           END-SEARCH
+           CALL "MESNOMBRE" USING WS-MES, WS-NOMBRE-MES
+
+           IF WS-NOMBRE-MES EQUAL SPACES
+               DISPLAY "MES NO ENCONTRADO"
+           ELSE
+               DISPLAY "EL MES ES: " WS-NOMBRE-MES
+           END-IF
            GOBACK.
