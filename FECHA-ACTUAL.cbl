@@ -21,17 +21,51 @@
                10 WS-CURRENT-MSEC    PIC 9(2).
            05 WS-DIFF-GMT          PIC S9(4).
 
+       01 WS-FECHA-NUM PIC 9(8).
+       01 WS-FECHA-INT PIC 9(8).
+       01 WS-DIA-IDX PIC 9(1).
+       01 WS-DIAS-SEMANA.
+           05 FILLER PIC X(3) VALUE "DOM".
+           05 FILLER PIC X(3) VALUE "LUN".
+           05 FILLER PIC X(3) VALUE "MAR".
+           05 FILLER PIC X(3) VALUE "MIE".
+           05 FILLER PIC X(3) VALUE "JUE".
+           05 FILLER PIC X(3) VALUE "VIE".
+           05 FILLER PIC X(3) VALUE "SAB".
+       01 WS-DIAS-SEMANA-TABLA REDEFINES WS-DIAS-SEMANA.
+           05 WS-DIA-SEMANA PIC X(3) OCCURS 7 TIMES.
+
        LINKAGE SECTION.
        01 WS-FECHA PIC X(21).
+       01 WS-MODO PIC X(1).
 
-       PROCEDURE DIVISION USING WS-FECHA.
+       PROCEDURE DIVISION USING WS-FECHA, OPTIONAL WS-MODO.
        MAIN-PROCEDURE.
-            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+            MOVE WS-CURRENT-DATE TO WS-FECHA-NUM.
+            COMPUTE WS-FECHA-INT =
+                FUNCTION INTEGER-OF-DATE(WS-FECHA-NUM).
+            COMPUTE WS-DIA-IDX = FUNCTION MOD(WS-FECHA-INT, 7) + 1.
+
+            MOVE SPACES TO WS-FECHA.
 
-           STRING WS-CURRENT-DAY"/"WS-CURRENT-MONTH"/"WS-CURRENT-YEAR
-            " "WS-CURRENT-HOUR":"WS-CURRENT-MINUTE"' "
-            WS-CURRENT-SECOND'"' INTO WS-FECHA
-           END-STRING.
+            IF WS-MODO IS OMITTED OR WS-MODO NOT = "I"
+                STRING WS-DIA-SEMANA(WS-DIA-IDX) " "
+                 WS-CURRENT-DAY "/" WS-CURRENT-MONTH "/"
+                 WS-CURRENT-YEAR(3:2)
+                 " " WS-CURRENT-HOUR ":" WS-CURRENT-MINUTE ":"
+                 WS-CURRENT-SECOND
+                 INTO WS-FECHA
+                END-STRING
+            ELSE
+                *>Modo "I": formato ISO AAAA-MM-DD HH:MM:SS, ordenable alfabeticament.
+                STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+                 WS-CURRENT-DAY
+                 " " WS-CURRENT-HOUR ":" WS-CURRENT-MINUTE ":"
+                 WS-CURRENT-SECOND
+                 INTO WS-FECHA
+                END-STRING
+            END-IF.
 
             *>DISPLAY WS-FECHA.
 
