@@ -18,18 +18,34 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       SELECT OPTIONAL TABLA-ARCHIVO ASSIGN TO
+       "C:\Users\34636\Documents\COBOL\tablas1.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD TABLA-ARCHIVO.
+       01 REG-TABLA-ARCHIVO.
+           05 REG-NUMERO        PIC 9(05).
+           05 REG-NOMBRE        PIC X(10).
+           05 REG-SALARIO       PIC 9(5)V99.
 
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS         PIC 99.
+       01 WS-TOTAL-EMPLEADOS     PIC 9(02) VALUE 0.
+       01 WS-NUEVOS-A-INTRODUCIR PIC 9(02) VALUE 0.
+       01 WS-LIMITE-CARGA        PIC 9(02).
+       01 WS-PROXIMO-INDICE      PIC 9(02).
+
+      *> UNA SOLA TAULA, SEMPRE ORDENADA PER NOM EN INSERIR (VEURE
+      *> 021-INSERTA-ORDENADO), PER PODER-HI FER SEARCH ALL. LA MIDA
+      *> REAL NOMES ARRIBA A WS-TOTAL-EMPLEADOS, NO ALS 20 OCCURS.
        01  WS-TABLAS.
-           05 WS-EMPLEADOS OCCURS 5 TIMES.
-              10 WS-NUMERO        PIC 9(05).
-              10 WS-NOMBRE        PIC X(10).
-              10 WS-SALARIO       PIC 9(5)V99.
-       01 FILLER REDEFINES WS-TABLAS.
-           05 WS-TABLAS-SEARCH OCCURS 5 TIMES INDEXED BY I.
+           05 WS-TABLAS-SEARCH OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-TOTAL-EMPLEADOS
+                   ASCENDING KEY IS WS-NOMBRE-SEARCH
+                   INDEXED BY I.
               10 WS-NUMERO-SEARCH        PIC 9(05).
               10 WS-NOMBRE-SEARCH        PIC X(10).
               10 WS-SALARIO-SEARCH       PIC 9(5)V99.
@@ -40,32 +56,115 @@
            05 C          PIC 9(02).
        01 CNT2 PIC 9(35).
 
+      *> CAMPS DE SUPORT PER INSERTAR CADA NOU EMPLEAT JA ORDENAT
+      *> PER NOM, AIXI LA TAULA ES POT RECORRER AMB SEARCH ALL.
+       01 WS-NUEVO-NUMERO        PIC 9(05).
+       01 WS-NUEVO-NOMBRE        PIC X(10).
+       01 WS-NUEVO-SALARIO       PIC 9(5)V99.
+       01 WS-POS-INSERCION       PIC 9(02).
+       01 J                      PIC 9(02).
+
        PROCEDURE DIVISION.
        010-RAIZ.
+           PERFORM 015-CARGA-DESDE-ARCHIVO THRU 015-FIN
+
+           DISPLAY "EMPLEADOS YA CARGADOS: " WS-TOTAL-EMPLEADOS
+           DISPLAY "CUANTOS EMPLEADOS NUEVOS DESEA INTRODUCIR: "
+           ACCEPT WS-NUEVOS-A-INTRODUCIR
+
+           COMPUTE WS-LIMITE-CARGA =
+               WS-TOTAL-EMPLEADOS + WS-NUEVOS-A-INTRODUCIR
+           IF WS-LIMITE-CARGA GREATER 20
+               MOVE 20 TO WS-LIMITE-CARGA
+           END-IF
+
+           COMPUTE WS-PROXIMO-INDICE = WS-TOTAL-EMPLEADOS + 1
+
            PERFORM 020-CARGA-TABLA THRU 020-FIN
-                   VARYING C FROM 1 BY 1
-                   UNTIL C GREATER 3
+                   VARYING C FROM WS-PROXIMO-INDICE BY 1
+                   UNTIL C GREATER WS-LIMITE-CARGA
 
            PERFORM 025-BUSCAR-TABLA THRU 025-FIN
 
+           PERFORM 035-GUARDA-TABLA THRU 035-FIN
+
            DISPLAY SPACE
            DISPLAY "TODOS LOS DATOS: "
 
            PERFORM 030-VACIA-TABLA THRU 030-FIN
                    VARYING C FROM 1 BY 1
-                   UNTIL C GREATER 3
+                   UNTIL C GREATER WS-TOTAL-EMPLEADOS
 
            STOP RUN.
 
+      *> CARREGA AL INICI ELS EMPLEATS DESATS EN UNA EXECUCIO ANTERIOR
+      *> DE TABLA-ARCHIVO, PERQUE ES PUGUIN TORNAR A CERCAR SENSE
+      *> HAVER-LOS DE TORNAR A TECLEJAR.
+       015-CARGA-DESDE-ARCHIVO.
+           MOVE 0 TO WS-TOTAL-EMPLEADOS
+           OPEN INPUT TABLA-ARCHIVO
+           IF WS-FILE-STATUS EQUAL "00"
+               PERFORM 016-CARGA-REGISTRO THRU 016-FIN
+                       UNTIL WS-FILE-STATUS NOT EQUAL "00"
+           END-IF
+           CLOSE TABLA-ARCHIVO.
+       015-FIN. EXIT.
+
+       016-CARGA-REGISTRO.
+           READ TABLA-ARCHIVO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-EMPLEADOS
+                   MOVE REG-NUMERO  TO
+                       WS-NUMERO-SEARCH (WS-TOTAL-EMPLEADOS)
+                   MOVE REG-NOMBRE  TO
+                       WS-NOMBRE-SEARCH (WS-TOTAL-EMPLEADOS)
+                   MOVE REG-SALARIO TO
+                       WS-SALARIO-SEARCH (WS-TOTAL-EMPLEADOS)
+           END-READ.
+       016-FIN. EXIT.
+
        020-CARGA-TABLA.
            DISPLAY "NUMERO: "
-           ACCEPT WS-NUMERO (C)
+           ACCEPT WS-NUEVO-NUMERO
            DISPLAY "NOMBRE: "
-           ACCEPT WS-NOMBRE (C)
+           ACCEPT WS-NUEVO-NOMBRE
            DISPLAY "SALARIO: "
-           ACCEPT WS-SALARIO (C).
+           ACCEPT WS-NUEVO-SALARIO
+           MOVE C TO WS-TOTAL-EMPLEADOS
+           PERFORM 021-INSERTA-ORDENADO THRU 021-FIN.
        020-FIN.  EXIT.
 
+      *> BUSCA LA PRIMERA POSICIO JA OCUPADA AMB UN NOM MAJOR QUE EL
+      *> NOU, DESPLACA LA RESTA UN LLOC AVALL I HI INSEREIX EL NOU
+      *> REGISTRE, MANTENINT LA TAULA SEMPRE ORDENADA PER NOM.
+       021-INSERTA-ORDENADO.
+           MOVE 1 TO WS-POS-INSERCION
+           PERFORM 022-BUSCA-POSICION THRU 022-FIN
+                   UNTIL WS-POS-INSERCION GREATER C - 1
+                      OR WS-NOMBRE-SEARCH (WS-POS-INSERCION) GREATER
+                         WS-NUEVO-NOMBRE
+
+           PERFORM 023-DESPLAZA-HUECO THRU 023-FIN
+                   VARYING J FROM C BY -1
+                   UNTIL J EQUAL WS-POS-INSERCION
+
+           MOVE WS-NUEVO-NUMERO  TO WS-NUMERO-SEARCH (WS-POS-INSERCION)
+           MOVE WS-NUEVO-NOMBRE  TO WS-NOMBRE-SEARCH (WS-POS-INSERCION)
+           MOVE WS-NUEVO-SALARIO TO WS-SALARIO-SEARCH (WS-POS-INSERCION).
+       021-FIN. EXIT.
+
+       022-BUSCA-POSICION.
+           ADD 1 TO WS-POS-INSERCION.
+       022-FIN. EXIT.
+
+       023-DESPLAZA-HUECO.
+           MOVE WS-NUMERO-SEARCH (J - 1)  TO WS-NUMERO-SEARCH (J)
+           MOVE WS-NOMBRE-SEARCH (J - 1)  TO WS-NOMBRE-SEARCH (J)
+           MOVE WS-SALARIO-SEARCH (J - 1) TO WS-SALARIO-SEARCH (J).
+       023-FIN.  EXIT.
+
 
 
        025-BUSCAR-TABLA.
@@ -73,7 +172,7 @@
            ACCEPT EMPLEADO-SEARCH.
 
            SET I TO 1
-           SEARCH WS-TABLAS-SEARCH AT END DISPLAY
+           SEARCH ALL WS-TABLAS-SEARCH AT END DISPLAY
            "EMPLEADO NO ENCONTRADO."
                WHEN WS-NOMBRE-SEARCH(I) EQUAL EMPLEADO-SEARCH
                DISPLAY
@@ -84,9 +183,28 @@
 
 
 
+       035-GUARDA-TABLA.
+      *> DEIXA LA TAULA GRAVADA AL DISC PERQUE ES PUGUI RECUPERAR
+      *> EN UNA EXECUCIO POSTERIOR.
+           OPEN OUTPUT TABLA-ARCHIVO
+           PERFORM 036-GUARDA-REGISTRO THRU 036-FIN
+                   VARYING C FROM 1 BY 1
+                   UNTIL C GREATER WS-TOTAL-EMPLEADOS
+           CLOSE TABLA-ARCHIVO.
+       035-FIN. EXIT.
+
+       036-GUARDA-REGISTRO.
+           MOVE WS-NUMERO-SEARCH (C)  TO REG-NUMERO
+           MOVE WS-NOMBRE-SEARCH (C)  TO REG-NOMBRE
+           MOVE WS-SALARIO-SEARCH (C) TO REG-SALARIO
+           WRITE REG-TABLA-ARCHIVO.
+       036-FIN.  EXIT.
+
+
+
        030-VACIA-TABLA.
-           DISPLAY "NUMERO: "  WS-NUMERO (C)
-           DISPLAY "NOMBRE: "  WS-NOMBRE (C)
-           DISPLAY "SALARIO: " WS-SALARIO (C)" Euros."
+           DISPLAY "NUMERO: "  WS-NUMERO-SEARCH (C)
+           DISPLAY "NOMBRE: "  WS-NOMBRE-SEARCH (C)
+           DISPLAY "SALARIO: " WS-SALARIO-SEARCH (C)" Euros."
            DISPLAY " ".
        030-FIN.  EXIT.
