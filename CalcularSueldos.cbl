@@ -6,8 +6,43 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULARSALARIOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT POSTULANTES ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\Postulantes.txt".
+
+       SELECT NOMINA ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\Nomina.txt".
+
+       SELECT HISTORICO-SUELDOS ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\JHISTSUELDO.txt"
+       ORGANIZATION INDEXED
+       ACCESS DYNAMIC
+       RECORD KEY IS HIST-NOMBRE
+       FILE STATUS IS WSV-HIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD POSTULANTES
+       RECORD CONTAINS 7 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REG-POSTULANTE.
+           05 REG-NOMBRE PIC X(5).
+           05 REG-EXPERIENCIA PIC 9(02).
+
+       FD NOMINA
+       RECORD CONTAINS 80 CHARACTERS
+       BLOCK CONTAINS 0 RECORDS.
+       01 REG-NOMINA PIC X(80).
+
+       FD HISTORICO-SUELDOS.
+           01 REG-HISTORICO.
+               05 HIST-NOMBRE PIC X(5).
+               05 HIST-SUELDO PIC 9(06).
+               05 HIST-FECHA PIC X(21).
+
        WORKING-STORAGE SECTION.
 
        01 WSC-CONSTANTES.
@@ -19,29 +54,18 @@
                10 WSC-SUELDO-JUNIOR PIC 9(06) VALUE 100000.
                10 WSC-SUELDO-SEMISR PIC 9(06) VALUE 160000.
                10 WSC-SUELDO-SENIOR PIC 9(06) VALUE 200000.
+           05 WSC-TASA-IMPUESTO PIC V99 VALUE .10.
+
+       77 WSV-FIN-POSTULANTES PIC X(3) VALUE "NO".
+       77 WSV-HIST-STATUS PIC 99.
+       77 WSV-CATEGORIA-AUX PIC X(06).
+       77 WSV-AUMENTO-AUX PIC S9(06).
+       77 WSV-OP-CODIGO PIC X(1).
+       77 WSV-OP-PARAM1 PIC S9(9)V99.
+       77 WSV-OP-PARAM2 PIC S9(9)V99.
+       77 WSV-OP-RESULT PIC S9(9)V99.
 
-       01 WSV-VARIABLES.
-           05 WS-POSTULANTES.
-               10 WSV-POSTU1.
-                   15 WSV-NOMBRE1          PIC X(5) VALUE "PEDRO".
-                   15 WSV-EXPERIENCIA1     PIC 9(02) VALUE 02.
-                   15 WSV-SUELDO1          PIC 9(06).
-                   15 WSV-SUELDO-ANUAL-1   PIC 9(07).
-                   15 WSV-BONO1            PIC 9(06).
-               10 WSV-POSTU2.
-                   15 WSV-NOMBRE2        PIC X(5) VALUE "SOFIA".
-                   15 WSV-EXPERIENCIA2     PIC 9(02) VALUE 07.
-                   15 WSV-SUELDO2          PIC 9(06).
-                   15 WSV-SUELDO-ANUAL-2   PIC 9(07).
-                   15 WSV-BONO2            PIC 9(06).
-               10 WSV-POSTU3.
-                   15 WSV-NOMBRE3        PIC X(5) VALUE "LALA".
-                   15 WSV-EXPERIENCIA3     PIC 9(02) VALUE 04.
-                   15 WSV-SUELDO3          PIC 9(06).
-                   15 WSV-SUELDO-ANUAL-3   PIC 9(07).
-                   15 WSV-BONO3            PIC 9(06).
-
-       05 WSV-POSTULANTE-AUX.
+       01 WSV-POSTULANTE-AUX.
            10 WSV-NOMBRE-AUX           PIC X(5).
            10 WSV-EXPERIENCIA-AUX      PIC 9(02).
                88 WSS-EXP-JUNIOR       VALUE 0 1 2.
@@ -49,21 +73,65 @@
            10 WSV-SUELDO-AUX           PIC 9(06).
            10 WSV-SUELDO-ANUAL-AUX     PIC 9(07).
            10 WSV-BONO-AUX             PIC 9(06).
+           10 WSV-IMPUESTO-AUX         PIC 9(06).
+           10 WSV-SUELDO-NETO-AUX      PIC 9(06).
+
+       01 WS-NOMINA-CABECERA.
+           05 FILLER PIC X(11) VALUE "NOMINA DE: ".
+           05 WS-NOM-NOMBRE PIC X(5).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(12) VALUE "Categoria: ".
+           05 WS-NOM-CATEGORIA PIC X(6).
+
+       01 WS-NOMINA-DETALLE.
+           05 FILLER PIC X(15) VALUE "Sueldo bruto: $".
+           05 WS-NOM-SUELDO PIC ZZZZZ9.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(7) VALUE "Bono: $".
+           05 WS-NOM-BONO PIC ZZZZZ9.
+
+       01 WS-NOMINA-IMPUESTO.
+           05 FILLER PIC X(12) VALUE "Impuesto: $".
+           05 WS-NOM-IMPUESTO PIC ZZZZZ9.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(15) VALUE "Sueldo neto: $".
+           05 WS-NOM-NETO PIC ZZZZZ9.
+
+       01 WS-NOMINA-ANUAL.
+           05 FILLER PIC X(15) VALUE "Sueldo anual: $".
+           05 WS-NOM-ANUAL PIC ZZZZZZ9.
+
+       01 WS-NOMINA-RAYAS.
+           05 FILLER PIC X(40) VALUE ALL "-".
 
 
        PROCEDURE DIVISION.
 
        00-CONTROL.
            PERFORM 10-INICIO.
-           PERFORM 20-PROCESO.
-       STOP RUN.
+           IF WSV-HIST-STATUS NOT EQUAL "00"
+               DISPLAY "Error abriendo HISTORICO-SUELDOS, file status: "
+               WSV-HIST-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 20-PROCESO UNTIL WSV-FIN-POSTULANTES EQUAL "SI".
+           PERFORM 90-CERRAR.
+       GOBACK.
        00-CONTROL-END.
        EXIT.
 
 
        10-INICIO.
            DISPLAY "HOLA NERDERLA 2023"
-           INITIALIZE WSV-POSTULANTE-AUX.
+           OPEN INPUT POSTULANTES
+           OPEN OUTPUT NOMINA
+           OPEN I-O HISTORICO-SUELDOS
+           IF WSV-HIST-STATUS EQUAL "35"
+               OPEN OUTPUT HISTORICO-SUELDOS
+               CLOSE HISTORICO-SUELDOS
+               OPEN I-O HISTORICO-SUELDOS
+           END-IF.
        10-INICIO-END.
        EXIT.
 
@@ -71,17 +139,18 @@
 
        20-PROCESO.
 
-           MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR-SENIORITY.
-           PERFORM 30-CALCULAR-SUELDO.
-
-           MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR-SENIORITY.
-           PERFORM 30-CALCULAR-SUELDO.
-
-           MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR-SENIORITY.
-           PERFORM 30-CALCULAR-SUELDO.
+           READ POSTULANTES
+           AT END
+               MOVE "SI" TO WSV-FIN-POSTULANTES
+           NOT AT END
+               INITIALIZE WSV-POSTULANTE-AUX
+               MOVE REG-NOMBRE TO WSV-NOMBRE-AUX
+               MOVE REG-EXPERIENCIA TO WSV-EXPERIENCIA-AUX
+               PERFORM 25-EVALUAR-SENIORITY
+               PERFORM 30-CALCULAR-SUELDO
+               PERFORM 35-REGISTRAR-HISTORICO
+               PERFORM 40-IMPRIMIR-NOMINA
+           END-READ.
 
        20-PROCESO-END.
        EXIT.
@@ -94,14 +163,17 @@
            EVALUATE TRUE
            WHEN WSS-EXP-JUNIOR
                MOVE WSC-SUELDO-JUNIOR TO WSV-SUELDO-AUX
+               MOVE WSC-JUNIOR TO WSV-CATEGORIA-AUX
                DISPLAY WSV-NOMBRE-AUX " ESTE PUSTULANTE ES " WSC-JUNIOR
                DISPLAY "SU SUELDO $" WSV-SUELDO-AUX
            WHEN WSS-EXP-SEMISR
                MOVE WSC-SUELDO-SEMISR TO WSV-SUELDO-AUX
+               MOVE WSC-SEMISR TO WSV-CATEGORIA-AUX
                DISPLAY WSV-NOMBRE-AUX " ESTE POSTULANTE ES " WSC-SEMISR
                DISPLAY "SU SUELDO $" WSV-SUELDO-AUX
            WHEN OTHER
                MOVE WSC-SUELDO-SENIOR TO WSV-SUELDO-AUX
+               MOVE WSC-SENIOR TO WSV-CATEGORIA-AUX
                DISPLAY WSV-NOMBRE-AUX " ESTE POSTULANTE ES " WSC-SENIOR
                DISPLAY "SU SUELDO $" WSV-SUELDO-AUX
            END-EVALUATE.
@@ -132,13 +204,98 @@
                    COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 300 / 100
            END-EVALUATE.
 
+           COMPUTE WSV-IMPUESTO-AUX ROUNDED =
+               (WSV-SUELDO-AUX + WSV-BONO-AUX) * WSC-TASA-IMPUESTO
+
+      *>Sueldo neto = (bruto + bono) - impuesto, via el servei
+      *>aritmetic compartit SUBPROGRAMA (mateix patro que BANCO).
+           MOVE "+" TO WSV-OP-CODIGO
+           MOVE WSV-SUELDO-AUX TO WSV-OP-PARAM1
+           MOVE WSV-BONO-AUX TO WSV-OP-PARAM2
+           CALL "SUBPROGRAMA" USING WSV-OP-CODIGO, WSV-OP-PARAM1,
+               WSV-OP-PARAM2, WSV-OP-RESULT
+           MOVE "-" TO WSV-OP-CODIGO
+           MOVE WSV-OP-RESULT TO WSV-OP-PARAM1
+           MOVE WSV-IMPUESTO-AUX TO WSV-OP-PARAM2
+           CALL "SUBPROGRAMA" USING WSV-OP-CODIGO, WSV-OP-PARAM1,
+               WSV-OP-PARAM2, WSV-OP-RESULT
+           MOVE WSV-OP-RESULT TO WSV-SUELDO-NETO-AUX
+
            DISPLAY "Su sueldo anual es de $" WSV-SUELDO-ANUAL-AUX
            DISPLAY "Su bono es de $" WSV-BONO-AUX.
-
-           INITIALIZE WSV-POSTULANTE-AUX.
+           DISPLAY "Su impuesto es de $" WSV-IMPUESTO-AUX
+           DISPLAY "Su sueldo neto (bruto + bono - impuesto) es de $"
+           WSV-SUELDO-NETO-AUX.
 
        30-CALCULAR-SUELDO-END.
            EXIT.
 
 
+
+       35-REGISTRAR-HISTORICO.
+           MOVE WSV-NOMBRE-AUX TO HIST-NOMBRE
+           READ HISTORICO-SUELDOS RECORD
+           INVALID KEY
+               MOVE WSV-SUELDO-AUX TO HIST-SUELDO
+               CALL "FECHA-ACTUAL" USING HIST-FECHA
+               WRITE REG-HISTORICO
+               DISPLAY "Primer sueldo registrado para "
+               WSV-NOMBRE-AUX
+           NOT INVALID KEY
+               IF WSV-SUELDO-AUX > HIST-SUELDO
+                   COMPUTE WSV-AUMENTO-AUX =
+                       WSV-SUELDO-AUX - HIST-SUELDO
+                   DISPLAY "Aumento respecto al mes anterior: $"
+                   WSV-AUMENTO-AUX
+               ELSE
+                   IF WSV-SUELDO-AUX < HIST-SUELDO
+                       DISPLAY
+                       "El sueldo ha disminuido respecto al mes"
+                       " anterior."
+                   ELSE
+                       DISPLAY
+                       "El sueldo se mantiene igual al mes anterior."
+                   END-IF
+               END-IF
+               MOVE WSV-SUELDO-AUX TO HIST-SUELDO
+               CALL "FECHA-ACTUAL" USING HIST-FECHA
+               REWRITE REG-HISTORICO
+               INVALID KEY
+                   DISPLAY "Error al actualizar el historico."
+               END-REWRITE
+           END-READ.
+       35-REGISTRAR-HISTORICO-END.
+       EXIT.
+
+
+
+       40-IMPRIMIR-NOMINA.
+           MOVE WSV-NOMBRE-AUX TO WS-NOM-NOMBRE
+           MOVE WSV-CATEGORIA-AUX TO WS-NOM-CATEGORIA
+           MOVE WSV-SUELDO-AUX TO WS-NOM-SUELDO
+           MOVE WSV-BONO-AUX TO WS-NOM-BONO
+           MOVE WSV-IMPUESTO-AUX TO WS-NOM-IMPUESTO
+           MOVE WSV-SUELDO-NETO-AUX TO WS-NOM-NETO
+           MOVE WSV-SUELDO-ANUAL-AUX TO WS-NOM-ANUAL
+           WRITE REG-NOMINA FROM WS-NOMINA-CABECERA
+           AFTER ADVANCING PAGE
+           WRITE REG-NOMINA FROM WS-NOMINA-DETALLE
+           AFTER ADVANCING PAGE
+           WRITE REG-NOMINA FROM WS-NOMINA-IMPUESTO
+           AFTER ADVANCING PAGE
+           WRITE REG-NOMINA FROM WS-NOMINA-ANUAL
+           AFTER ADVANCING PAGE
+           WRITE REG-NOMINA FROM WS-NOMINA-RAYAS
+           AFTER ADVANCING PAGE.
+       40-IMPRIMIR-NOMINA-END.
+       EXIT.
+
+
+
+       90-CERRAR.
+           CLOSE POSTULANTES NOMINA HISTORICO-SUELDOS.
+       90-CERRAR-END.
+       EXIT.
+
+
        END PROGRAM CALCULARSALARIOS.
