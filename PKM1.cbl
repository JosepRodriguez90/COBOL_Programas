@@ -11,28 +11,63 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT LISTA-PKM ASSIGN TO
-       "C:\Users\34636\Documents\COBOL-Crear-archivos\LISTAPKM.txt".
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\LISTAPKM.txt"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS LP-NUMERO
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FS-LISTAPKM.
 
        SELECT PKM-HALLFAMA ASSIGN TO
-       "C:\Users\34636\Documents\COBOL-Crear-archivos\PKMHALLFAMA.txt".
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\PKMHALLFAMA.txt"
+       FILE STATUS IS WS-FS-HALLFAMA.
+
+       SELECT OPTIONAL PKM-CHECKPOINT ASSIGN TO
+       "C:\Users\34636\Documents\COBOL-Crear-archivos\PKMCHECK.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-CHECKPOINT.
 
        DATA DIVISION.
        FILE SECTION.
-       FD LISTA-PKM
-       RECORD CONTAINS 30 CHARACTERS
-       BLOCK CONTAINS 0 RECORDS.
-       01 REG-LISTAPKM PIC X(30).
+       FD LISTA-PKM.
+       01 REG-LISTAPKM.
+           05 LP-NUMERO PIC 9(3).
+           05 LP-NOMBRE PIC X(12).
+           05 LP-TIPO PIC X(15).
 
        FD PKM-HALLFAMA
        RECORD CONTAINS 32 CHARACTERS
        BLOCK CONTAINS 0 RECORDS.
        01 REG-HALLFAMA PIC X(32).
 
+       FD PKM-CHECKPOINT.
+       01 REG-CHECKPOINT.
+           05 CHK-CONTADOR PIC 9(3).
+           05 CHK-ULTIMA-CLAVE PIC 9(3).
+           05 CHK-SUMA PIC 9(3).
+
        WORKING-STORAGE SECTION.
 
        77 ATEND PIC X(3) VALUE "CNT".
+       77 WS-FS-LISTAPKM PIC 99.
        77 C PIC 9 VALUE 1.
-       77 REG-SUMA PIC 9(2).
+       77 REG-SUMA PIC 9(3).
+       77 WS-TOTAL-LEIDOS PIC 9(3) VALUE 0.
+       77 WS-TIPO-FILTRO PIC X(15).
+
+       77 WS-FS-HALLFAMA PIC 99.
+       77 WS-HALLFAMA-EXISTE PIC X(1) VALUE "N".
+       77 WS-LINEA-HALLFAMA PIC X(32).
+       77 WS-NUMERO-LEIDO PIC 9(3).
+       01 WS-TABLA-RECONCILIACION.
+           05 WS-YA-REGISTRADO OCCURS 999 TIMES PIC X VALUE "N".
+
+       77 WS-FS-CHECKPOINT PIC 99.
+       77 WS-REANUDANDO PIC X(1) VALUE "N".
+       77 WS-ULTIMA-CLAVE PIC 9(3) VALUE 0.
+       77 WS-INTERVALO-CHECKPOINT PIC 9(2) VALUE 10.
+       77 WS-FICHERO-CHECKPOINT PIC X(60) VALUE
+          "C:\Users\34636\Documents\COBOL-Crear-archivos\PKMCHECK.txt".
+       77 WS-RESULTADO-BORRAR PIC S9(9) COMP-5.
 
        01 WS-HALLFAMA.
            02 WS-POKEMON.
@@ -56,23 +91,109 @@
            05 ESPACIO PIC X VALUE X'0A'.
            05 TOTAL-REGISTROS.
                06 FILLER PIC X(17) VALUE "Total registros: ".
-               06 TOTAL-REG PIC Z9.
+               06 TOTAL-REG PIC ZZ9.
+           05 RECONCILIACION.
+               06 FILLER PIC X(20) VALUE "Leidos en LISTAPKM: ".
+               06 RECON-LEIDOS PIC ZZ9.
+               06 FILLER PIC X VALUE SPACE.
+               06 FILLER PIC X(20) VALUE "En PKMHALLFAMA:     ".
+               06 RECON-ESCRITOS PIC ZZ9.
 
 
        PROCEDURE DIVISION.
 
        00-INCIO.
+           PERFORM 05-PEDIR-FILTRO.
+           PERFORM 06-CARGAR-CHECKPOINT.
+           PERFORM 07-CARGAR-HALLFAMA-EXISTENTE.
            PERFORM 10-ABRIR-ARCHIVOS.
-           PERFORM 20-FORMAR-ARCHIVO.
+           IF WS-FS-LISTAPKM NOT EQUAL "00"
+               DISPLAY "Error abriendo LISTA-PKM, file status: "
+               WS-FS-LISTAPKM
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF WS-REANUDANDO NOT EQUAL "S"
+               AND WS-HALLFAMA-EXISTE NOT EQUAL "S"
+               PERFORM 20-FORMAR-ARCHIVO
+           END-IF.
            PERFORM 30-LEER-IMPRIMIR UNTIL ATEND EQUAL "FIN".
            PERFORM 40-IMPRIMIR-REG-TOTAL.
            PERFORM 50-CERRAR-ARCHIVOS.
        00-INICIO-END.
        EXIT.
 
+       05-PEDIR-FILTRO.
+           DISPLAY "Filtrar por tipo (en blanco para no filtrar): "
+           ACCEPT WS-TIPO-FILTRO.
+       05-PEDIR-FILTRO-END.
+       EXIT.
+
+
+       06-CARGAR-CHECKPOINT.
+           OPEN INPUT PKM-CHECKPOINT.
+           IF WS-FS-CHECKPOINT EQUAL "00"
+               READ PKM-CHECKPOINT
+               MOVE CHK-CONTADOR TO WS-TOTAL-LEIDOS
+               MOVE CHK-ULTIMA-CLAVE TO WS-ULTIMA-CLAVE
+               MOVE CHK-SUMA TO REG-SUMA
+               MOVE "S" TO WS-REANUDANDO
+               DISPLAY "Reanudando importacion desde la clave "
+                   WS-ULTIMA-CLAVE " (" WS-TOTAL-LEIDOS
+                   " leidos hasta ahora)."
+               CLOSE PKM-CHECKPOINT
+           ELSE
+               CLOSE PKM-CHECKPOINT
+           END-IF.
+       06-CARGAR-CHECKPOINT-END.
+       EXIT.
+
+
+      *> RECORRE EL PKMHALLFAMA QUE JA EXISTEIX (SI N'HI HA) PER NO
+      *> TORNAR A IMPRIMIR TOT EL CATALEG CADA VEGADA: MARCA A
+      *> WS-YA-REGISTRADO CADA NUMERO QUE JA HI CONSTA COM A CAMPIO.
+       07-CARGAR-HALLFAMA-EXISTENTE.
+           OPEN INPUT PKM-HALLFAMA.
+           IF WS-FS-HALLFAMA EQUAL "00"
+               MOVE "S" TO WS-HALLFAMA-EXISTE
+               PERFORM 08-LEER-LINEA-HALLFAMA
+                   UNTIL WS-FS-HALLFAMA NOT EQUAL "00"
+           END-IF.
+           CLOSE PKM-HALLFAMA.
+       07-CARGAR-HALLFAMA-EXISTENTE-END.
+       EXIT.
+
+       08-LEER-LINEA-HALLFAMA.
+           READ PKM-HALLFAMA INTO WS-LINEA-HALLFAMA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-LINEA-HALLFAMA (1:3) IS NUMERIC
+                       MOVE WS-LINEA-HALLFAMA (1:3) TO WS-NUMERO-LEIDO
+                       IF WS-NUMERO-LEIDO > 0
+                           MOVE "S" TO
+                               WS-YA-REGISTRADO (WS-NUMERO-LEIDO)
+                       END-IF
+                   END-IF
+           END-READ.
+       08-LEER-LINEA-HALLFAMA-END.
+       EXIT.
+
+
        10-ABRIR-ARCHIVOS.
            OPEN INPUT LISTA-PKM.
-           OPEN OUTPUT PKM-HALLFAMA.
+           IF WS-REANUDANDO EQUAL "S" OR WS-HALLFAMA-EXISTE EQUAL "S"
+               OPEN EXTEND PKM-HALLFAMA
+           ELSE
+               OPEN OUTPUT PKM-HALLFAMA
+           END-IF.
+           IF WS-REANUDANDO EQUAL "S"
+               MOVE WS-ULTIMA-CLAVE TO LP-NUMERO
+               START LISTA-PKM KEY IS GREATER THAN LP-NUMERO
+                   INVALID KEY
+                       MOVE "FIN" TO ATEND
+               END-START
+           END-IF.
        10-ABRIR-ARCHIVOS-END.
        EXIT.
 
@@ -90,24 +211,52 @@
            READ LISTA-PKM INTO WS-POKEMON AT END MOVE "FIN" TO ATEND
            NOT AT END
            *>IF ATEND NOT EQUAL "FIN"
-               WRITE REG-HALLFAMA FROM WS-POKEMON AFTER ADVANCING PAGE
-               ADD 1 TO REG-SUMA.
+               ADD 1 TO WS-TOTAL-LEIDOS
+               MOVE WS-NUMERO TO WS-ULTIMA-CLAVE
+               IF (WS-TIPO-FILTRO EQUAL SPACES
+                   OR WS-TIPO-FILTRO EQUAL WS-TIPO)
+                   AND WS-YA-REGISTRADO (WS-NUMERO) NOT EQUAL "S"
+                   WRITE REG-HALLFAMA FROM WS-POKEMON
+                   AFTER ADVANCING PAGE
+                   ADD 1 TO REG-SUMA
+                   MOVE "S" TO WS-YA-REGISTRADO (WS-NUMERO)
+               END-IF
+               IF FUNCTION MOD(WS-TOTAL-LEIDOS, WS-INTERVALO-CHECKPOINT)
+                   EQUAL ZERO
+                   PERFORM 35-GRABAR-CHECKPOINT
+               END-IF.
            *>END-IF.
        30-LEER-IMPRIMIR-END.
        EXIT.
 
 
+       35-GRABAR-CHECKPOINT.
+           MOVE WS-TOTAL-LEIDOS TO CHK-CONTADOR.
+           MOVE WS-ULTIMA-CLAVE TO CHK-ULTIMA-CLAVE.
+           MOVE REG-SUMA TO CHK-SUMA.
+           OPEN OUTPUT PKM-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE PKM-CHECKPOINT.
+       35-GRABAR-CHECKPOINT-END.
+       EXIT.
+
+
        40-IMPRIMIR-REG-TOTAL.
            MOVE REG-SUMA TO TOTAL-REG.
+           MOVE WS-TOTAL-LEIDOS TO RECON-LEIDOS.
+           MOVE REG-SUMA TO RECON-ESCRITOS.
            WRITE REG-HALLFAMA FROM RAYAS AFTER ADVANCING PAGE.
            WRITE REG-HALLFAMA FROM TOTAL-REGISTROS AFTER ADVANCING PAGE.
+           WRITE REG-HALLFAMA FROM RECONCILIACION AFTER ADVANCING PAGE.
        40-IMPRIMIR-REG-TOTAL-END.
        EXIT.
 
 
        50-CERRAR-ARCHIVOS.
            CLOSE LISTA-PKM PKM-HALLFAMA.
-       STOP RUN.
+           CALL "CBL_DELETE_FILE" USING WS-FICHERO-CHECKPOINT
+               RETURNING WS-RESULTADO-BORRAR.
+       GOBACK.
        50-CERRAR-ARCHIVOS-END.
        EXIT.
 
